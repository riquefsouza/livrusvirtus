@@ -34,7 +34,11 @@
        SELECT arq-usuarios ASSIGN TO "usuarios.dat"
               ORGANIZATION IS LINE SEQUENTIAL.
        SELECT arq-emprestimos ASSIGN TO "empresti.dat"
-              ORGANIZATION IS LINE SEQUENTIAL.
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS chave-emprestimo
+              ALTERNATE RECORD KEY IS ninsc-usuario WITH DUPLICATES
+              FILE STATUS IS ws-fs-emprestimos.
 
        DATA DIVISION.
        FILE SECTION.
@@ -67,12 +71,21 @@
           05 situacao   PIC 9     VALUE ZEROS.
 
        FD arq-emprestimos.
-       01 emprestimos-rec. 
-          05 ninsc-usuario PIC 9(5)  VALUE ZEROS.
-          05 ninsc-livro   PIC 9(5)  VALUE ZEROS.
-          05 dt-emprestimo PIC X(10) VALUE SPACES.
+       01 emprestimos-rec.
+      *    chave-emprestimo identifica de forma unica um emprestimo;
+      *    ninsc-usuario tambem serve como chave alternativa para
+      *    permitir consultar todos os emprestimos de um usuario sem
+      *    varrer o arquivo inteiro (historico de emprestimos/renovacao).
+          05 chave-emprestimo.
+             10 ninsc-usuario PIC 9(5)  VALUE ZEROS.
+             10 ninsc-livro   PIC 9(5)  VALUE ZEROS.
+             10 dt-emprestimo PIC X(10) VALUE SPACES.
           05 dt-devolucao  PIC X(10) VALUE SPACES.
           05 removido      PIC X     VALUE "N".
+      *    data da ultima renovacao (Requisito 011); dt-emprestimo nao
+      *    pode ser usada para isso por fazer parte de chave-emprestimo
+      *    (REWRITE nao pode alterar a chave primaria do registro).
+          05 dt-renovacao  PIC X(10) VALUE SPACES.
 
       * -----------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -86,6 +99,42 @@
           05 hora       PIC 99.
           05 min        PIC 99.
           05 FILLER     PIC 9(4).
+
+       01 ws-fs-emprestimos     PIC XX VALUE "00".
+       01 ws-fs-usuarios        PIC XX VALUE "00".
+       01 opcao-emprestimo      PIC X  VALUE SPACES.
+
+      * limite de emprestimos em aberto por categoria de usuario
+       01 ws-limite-estudante   PIC 9(2) VALUE 3.
+       01 ws-limite-funcionario PIC 9(2) VALUE 10.
+       01 ws-limite-padrao      PIC 9(2) VALUE 3.
+       01 ws-limite-categoria   PIC 9(2) VALUE ZEROS.
+       01 ws-qtd-emprestimos    PIC 9(3) VALUE ZEROS.
+
+      * parametros do relatorio de atraso
+       01 ws-dias-vencimento    PIC 9(3)    VALUE 7.
+       01 ws-valor-multa-dia    PIC 9(3)V99 VALUE 1.00.
+       01 ws-dias-atraso        PIC S9(5)   VALUE ZEROS.
+       01 ws-valor-multa        PIC 9(7)V99 VALUE ZEROS.
+       01 ws-total-atrasos      PIC 9(3)    VALUE ZEROS.
+
+      * apoio para conversao de datas dd/mm/aaaa em inteiro juliano
+       01 ws-ano4               PIC 9(4) VALUE ZEROS.
+       01 ws-data-aaaammdd      PIC 9(8) VALUE ZEROS.
+       01 ws-int-hoje           PIC S9(9) VALUE ZEROS.
+       01 ws-int-data           PIC S9(9) VALUE ZEROS.
+       01 ws-int-vencimento     PIC S9(9) VALUE ZEROS.
+       01 ws-data-hoje-str      PIC X(10) VALUE SPACES.
+       01 ws-dt-base-vencimento PIC X(10) VALUE SPACES.
+
+       01 ws-ninsc-usuario-inf  PIC 9(5) VALUE ZEROS.
+       01 ws-ninsc-livro-inf    PIC 9(5) VALUE ZEROS.
+       01 ws-dt-emprestimo-inf  PIC X(10) VALUE SPACES.
+       01 ws-usuario-achou      PIC X VALUE "N".
+       01 ws-usuario-categoria  PIC X VALUE SPACES.
+       01 ws-usuario-situacao   PIC 9 VALUE ZEROS.
+       01 ws-emprestimo-achou   PIC X VALUE "N".
+       01 ws-continua           PIC X VALUE SPACES.
       * -----------------------------------------------------------
        SCREEN SECTION.
        01 form-splash.
@@ -143,6 +192,17 @@
           05 LINE 6  COL 32 VALUE "ÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ".
           05 LINE 6  COL 63 VALUE "ÄÄÄÄÄÄÄÙ".
           05 LINE 7  COL 1  VALUE "Escolha uma opcao > ".
+       01 menu-emprestimos.
+          05 LINE 4  COL 1  VALUE "ÚÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ".
+          05 LINE 4  COL 32 VALUE "ÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ".
+          05 LINE 4  COL 63 VALUE "ÄÄÄÄÄÄÄ¿".
+          05 LINE 5  COL 1  VALUE "³ (N)ovo  (R)enovar  (L)Atraso  ".
+          05 LINE 5  COL 32 VALUE " (V)oltar                      ".
+          05 LINE 5  COL 63 VALUE "        ³".
+          05 LINE 6  COL 1  VALUE "ÀÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ".
+          05 LINE 6  COL 32 VALUE "ÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ".
+          05 LINE 6  COL 63 VALUE "ÄÄÄÄÄÄÄÙ".
+          05 LINE 7  COL 1  VALUE "Escolha uma opcao > ".
       * -----------------------------------------------------------
        PROCEDURE DIVISION.
         principal.
@@ -160,12 +220,280 @@
           ELSE IF opcao-menu = "U" OR opcao-menu = "u" THEN
              CALL "ctrlmenu" USING BY CONTENT "2"
           ELSE IF opcao-menu = "E" OR opcao-menu = "e" THEN
-             CALL "ctrlmenu" USING BY CONTENT "3"
+             PERFORM submenu-emprestimos
           ELSE IF opcao-menu = "O" OR opcao-menu = "o" THEN
              CALL "ctrlmenu" USING BY CONTENT "4"
           END-IF
          END-PERFORM.
 
-       STOP RUN.            
+       STOP RUN.
+
+      * -----------------------------------------------------------
+      * Submenu de Emprestimos e Devolucoes: novo emprestimo,
+      * renovacao e relatorio de atrasos/multas.
+      * -----------------------------------------------------------
+       submenu-emprestimos.
+         MOVE SPACES TO opcao-emprestimo
+         PERFORM WITH TEST AFTER UNTIL opcao-emprestimo = "V"
+                                     OR opcao-emprestimo = "v"
+          DISPLAY cabecalho
+          DISPLAY menu-emprestimos
+          ACCEPT opcao-emprestimo
+          IF opcao-emprestimo = "N" OR opcao-emprestimo = "n" THEN
+             PERFORM registra-emprestimo
+          ELSE IF opcao-emprestimo = "R" OR opcao-emprestimo = "r" THEN
+             PERFORM renova-emprestimo
+          ELSE IF opcao-emprestimo = "L" OR opcao-emprestimo = "l" THEN
+             PERFORM relatorio-atraso
+          END-IF
+         END-PERFORM.
+
+      * -----------------------------------------------------------
+      * Registra um novo emprestimo, respeitando o limite de
+      * emprestimos em aberto de acordo com a categoria do usuario
+      * (Requisito 001).
+      * -----------------------------------------------------------
+       registra-emprestimo.
+         DISPLAY " "
+         DISPLAY "-- Novo Emprestimo --"
+         DISPLAY "Numero de inscricao do usuario: " WITH NO ADVANCING
+         ACCEPT ws-ninsc-usuario-inf
+         DISPLAY "Numero de inscricao do livro..: " WITH NO ADVANCING
+         ACCEPT ws-ninsc-livro-inf
+
+         MOVE "N" TO ws-usuario-achou
+         MOVE "00" TO ws-fs-usuarios
+         OPEN INPUT arq-usuarios
+         PERFORM UNTIL ws-fs-usuarios = "10"
+           READ arq-usuarios
+             AT END MOVE "10" TO ws-fs-usuarios
+             NOT AT END
+               IF ninsc OF usuarios-rec = ws-ninsc-usuario-inf THEN
+                  MOVE "S" TO ws-usuario-achou
+                  MOVE categoria OF usuarios-rec TO ws-usuario-categoria
+                  MOVE situacao  OF usuarios-rec TO ws-usuario-situacao
+                  MOVE "10" TO ws-fs-usuarios
+               END-IF
+           END-READ
+         END-PERFORM
+         CLOSE arq-usuarios
+
+         IF ws-usuario-achou = "N" THEN
+            DISPLAY "Usuario nao encontrado!"
+         ELSE IF ws-usuario-situacao NOT = 0 THEN
+            DISPLAY "Usuario com situacao irregular, emprestimo negado!"
+         ELSE
+            EVALUATE ws-usuario-categoria
+              WHEN "E"
+                MOVE ws-limite-estudante TO ws-limite-categoria
+              WHEN "F"
+                MOVE ws-limite-funcionario TO ws-limite-categoria
+              WHEN OTHER
+                MOVE ws-limite-padrao TO ws-limite-categoria
+            END-EVALUATE
+
+            PERFORM conta-emprestimos-abertos
+
+            IF ws-qtd-emprestimos >= ws-limite-categoria THEN
+               DISPLAY "Limite de emprestimos em aberto atingido ("
+                  ws-limite-categoria ") para esta categoria!"
+            ELSE
+               PERFORM formata-data-hoje
+               MOVE "00" TO ws-fs-emprestimos
+               OPEN I-O arq-emprestimos
+               IF ws-fs-emprestimos = "35" THEN
+                  OPEN OUTPUT arq-emprestimos
+                  CLOSE arq-emprestimos
+                  MOVE "00" TO ws-fs-emprestimos
+                  OPEN I-O arq-emprestimos
+               END-IF
+               MOVE ws-ninsc-usuario-inf TO ninsc-usuario
+               MOVE ws-ninsc-livro-inf   TO ninsc-livro
+               MOVE ws-data-hoje-str     TO dt-emprestimo
+               MOVE SPACES               TO dt-devolucao
+               MOVE "N"                  TO removido
+               WRITE emprestimos-rec
+               CLOSE arq-emprestimos
+               DISPLAY "Emprestimo registrado com sucesso!"
+            END-IF
+         END-IF
+         ACCEPT tecla-return.
+
+      * -----------------------------------------------------------
+      * Conta, via chave alternativa ninsc-usuario, os emprestimos
+      * em aberto (removido = "N" e dt-devolucao em branco) do
+      * usuario informado em ws-ninsc-usuario-inf.
+      * -----------------------------------------------------------
+       conta-emprestimos-abertos.
+         MOVE ZEROS TO ws-qtd-emprestimos
+         MOVE "00" TO ws-fs-emprestimos
+         OPEN INPUT arq-emprestimos
+         IF ws-fs-emprestimos = "35" THEN
+            OPEN OUTPUT arq-emprestimos
+            CLOSE arq-emprestimos
+            MOVE "00" TO ws-fs-emprestimos
+            OPEN INPUT arq-emprestimos
+         END-IF
+         MOVE ws-ninsc-usuario-inf TO ninsc-usuario
+         START arq-emprestimos KEY IS = ninsc-usuario
+           INVALID KEY MOVE "10" TO ws-fs-emprestimos
+         END-START
+         PERFORM UNTIL ws-fs-emprestimos = "10"
+           READ arq-emprestimos NEXT RECORD
+             AT END MOVE "10" TO ws-fs-emprestimos
+             NOT AT END
+               IF ninsc-usuario NOT = ws-ninsc-usuario-inf THEN
+                  MOVE "10" TO ws-fs-emprestimos
+               ELSE
+                  IF removido = "N" AND dt-devolucao = SPACES THEN
+                     ADD 1 TO ws-qtd-emprestimos
+                  END-IF
+               END-IF
+           END-READ
+         END-PERFORM
+         CLOSE arq-emprestimos.
+
+      * -----------------------------------------------------------
+      * Renova um emprestimo em aberto, estendendo o prazo a partir
+      * da data atual (Requisito 011): grava a data de hoje em
+      * dt-renovacao (nao em dt-emprestimo, que faz parte da chave
+      * primaria do registro e nao pode ser alterada por um REWRITE),
+      * empurrando a janela de vencimento usada pelo relatorio de
+      * atraso.
+      * -----------------------------------------------------------
+       renova-emprestimo.
+         DISPLAY " "
+         DISPLAY "-- Renovar Emprestimo --"
+         DISPLAY "Numero de inscricao do usuario.: " WITH NO ADVANCING
+         ACCEPT ws-ninsc-usuario-inf
+         DISPLAY "Numero de inscricao do livro...: " WITH NO ADVANCING
+         ACCEPT ws-ninsc-livro-inf
+         DISPLAY "Data do emprestimo (dd/mm/aaaa): " WITH NO ADVANCING
+         ACCEPT ws-dt-emprestimo-inf
+
+         MOVE ws-ninsc-usuario-inf TO ninsc-usuario
+         MOVE ws-ninsc-livro-inf   TO ninsc-livro
+         MOVE ws-dt-emprestimo-inf TO dt-emprestimo
+
+         MOVE "00" TO ws-fs-emprestimos
+         OPEN I-O arq-emprestimos
+         IF ws-fs-emprestimos = "35" THEN
+            OPEN OUTPUT arq-emprestimos
+            CLOSE arq-emprestimos
+            MOVE "00" TO ws-fs-emprestimos
+            OPEN I-O arq-emprestimos
+         END-IF
+         READ arq-emprestimos
+           INVALID KEY MOVE "N" TO ws-emprestimo-achou
+           NOT INVALID KEY MOVE "S" TO ws-emprestimo-achou
+         END-READ
+
+         IF ws-emprestimo-achou = "N" THEN
+            DISPLAY "Emprestimo nao encontrado!"
+         ELSE IF removido NOT = "N" OR dt-devolucao NOT = SPACES THEN
+            DISPLAY "Emprestimo ja foi devolvido/removido!"
+         ELSE
+            PERFORM formata-data-hoje
+            MOVE ws-data-hoje-str TO dt-renovacao
+            REWRITE emprestimos-rec
+              INVALID KEY DISPLAY "Erro ao renovar o emprestimo!"
+              NOT INVALID KEY
+                DISPLAY "Emprestimo renovado, novo prazo a partir de "
+                   ws-data-hoje-str
+            END-REWRITE
+         END-IF
+         CLOSE arq-emprestimos
+         ACCEPT tecla-return.
+
+      * -----------------------------------------------------------
+      * Relatorio de Atraso (Requisito 000): lista todo emprestimo
+      * ainda nao devolvido cuja data de vencimento (data do
+      * emprestimo + janela de dias) ja passou, com a multa
+      * calculada por dia de atraso.
+      * -----------------------------------------------------------
+       relatorio-atraso.
+         DISPLAY " "
+         DISPLAY "-- Relatorio de Emprestimos em Atraso --"
+         DISPLAY "Janela de dias para devolucao [7]: " WITH NO ADVANCING
+         ACCEPT ws-dias-vencimento
+         IF ws-dias-vencimento = ZEROS THEN
+            MOVE 7 TO ws-dias-vencimento
+         END-IF
+         DISPLAY "Valor da multa por dia de atraso..: " WITH NO ADVANCING
+         ACCEPT ws-valor-multa-dia
+
+         ACCEPT data-corrente FROM DATE
+         COMPUTE ws-ano4 = 2000 + ano
+         COMPUTE ws-data-aaaammdd = (ws-ano4 * 10000) +
+                 (mes * 100) + dia
+         COMPUTE ws-int-hoje = FUNCTION INTEGER-OF-DATE(ws-data-aaaammdd)
+
+         MOVE ZEROS TO ws-total-atrasos
+         DISPLAY " "
+         DISPLAY "Usuario Livro Emprestado  Dias Multa"
+
+         MOVE "00" TO ws-fs-emprestimos
+         OPEN INPUT arq-emprestimos
+         IF ws-fs-emprestimos = "35" THEN
+            OPEN OUTPUT arq-emprestimos
+            CLOSE arq-emprestimos
+            MOVE "00" TO ws-fs-emprestimos
+            OPEN INPUT arq-emprestimos
+         END-IF
+         PERFORM UNTIL ws-fs-emprestimos = "10"
+           READ arq-emprestimos NEXT RECORD
+             AT END MOVE "10" TO ws-fs-emprestimos
+             NOT AT END
+               IF removido = "N" AND dt-devolucao = SPACES THEN
+                  PERFORM calcula-vencimento
+                  IF ws-int-hoje > ws-int-vencimento THEN
+                     COMPUTE ws-dias-atraso =
+                        ws-int-hoje - ws-int-vencimento
+                     COMPUTE ws-valor-multa ROUNDED =
+                        ws-dias-atraso * ws-valor-multa-dia
+                     ADD 1 TO ws-total-atrasos
+                     DISPLAY ninsc-usuario SPACE ninsc-livro SPACE
+                        dt-emprestimo SPACE ws-dias-atraso SPACE
+                        ws-valor-multa
+                  END-IF
+               END-IF
+           END-READ
+         END-PERFORM
+         CLOSE arq-emprestimos
+
+         IF ws-total-atrasos = ZEROS THEN
+            DISPLAY "Nenhum emprestimo em atraso."
+         END-IF
+         ACCEPT tecla-return.
+
+      * -----------------------------------------------------------
+      * Converte em inteiro juliano a data base do registro corrente
+      * (dt-renovacao, se o emprestimo ja foi renovado, senao
+      * dt-emprestimo) e soma a janela de dias em ws-dias-vencimento,
+      * devolvendo a data de vencimento em ws-int-vencimento.
+      * -----------------------------------------------------------
+       calcula-vencimento.
+         IF dt-renovacao = SPACES THEN
+            MOVE dt-emprestimo TO ws-dt-base-vencimento
+         ELSE
+            MOVE dt-renovacao TO ws-dt-base-vencimento
+         END-IF
+         COMPUTE ws-data-aaaammdd =
+             (FUNCTION NUMVAL(ws-dt-base-vencimento(7:4)) * 10000) +
+             (FUNCTION NUMVAL(ws-dt-base-vencimento(4:2)) * 100) +
+              FUNCTION NUMVAL(ws-dt-base-vencimento(1:2))
+         COMPUTE ws-int-data = FUNCTION INTEGER-OF-DATE(ws-data-aaaammdd)
+         COMPUTE ws-int-vencimento = ws-int-data + ws-dias-vencimento.
+
+      * -----------------------------------------------------------
+      * Monta em ws-data-hoje-str a data corrente no formato
+      * dd/mm/aaaa, usada como data do emprestimo/renovacao.
+      * -----------------------------------------------------------
+       formata-data-hoje.
+         ACCEPT data-corrente FROM DATE
+         COMPUTE ws-ano4 = 2000 + ano
+         MOVE SPACES TO ws-data-hoje-str
+         STRING dia "/" mes "/" ws-ano4
+            DELIMITED BY SIZE INTO ws-data-hoje-str.
 
        END PROGRAM Biblio.
