@@ -11,43 +11,87 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      * Arquivos mestres com chave natural convertidos para acesso
+      * indexado (Requisito 002), permitindo pesquisa direta por
+      * chave (ver pesqArqDireto) alem da varredura sequencial ja
+      * usada pelas rotinas existentes (ACCESS DYNAMIC preserva o
+      * comportamento de OPEN/READ NEXT ja utilizado por pesqArq,
+      * ListarTodos, etc).
        SELECT tfAssunto ASSIGN TO "assunto.dat"
-              ORGANIZATION IS LINE SEQUENTIAL
-              ACCESS MODE IS SEQUENTIAL.
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS tAssunto-codigo
+              FILE STATUS IS ws-fs-tfAssunto.
        SELECT tfAutor ASSIGN TO "autor.dat"
-              ORGANIZATION IS LINE SEQUENTIAL
-              ACCESS MODE IS SEQUENTIAL.
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS tAutor-codigo
+              FILE STATUS IS ws-fs-tfAutor.
        SELECT tfEditora ASSIGN TO "editora.dat"
-              ORGANIZATION IS LINE SEQUENTIAL
-              ACCESS MODE IS SEQUENTIAL.
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS tEditora-codigo
+              FILE STATUS IS ws-fs-tfEditora.
        SELECT tfIdioma ASSIGN TO "idioma.dat"
-              ORGANIZATION IS LINE SEQUENTIAL
-              ACCESS MODE IS SEQUENTIAL.
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS tIdioma-codigo
+              FILE STATUS IS ws-fs-tfIdioma.
        SELECT tfUsuario ASSIGN TO "usuario.dat"
-              ORGANIZATION IS LINE SEQUENTIAL
-              ACCESS MODE IS SEQUENTIAL.
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS tUsuario-login
+              FILE STATUS IS ws-fs-tfUsuario.
        SELECT tfPais ASSIGN TO "pais.dat"
-              ORGANIZATION IS LINE SEQUENTIAL
-              ACCESS MODE IS SEQUENTIAL.
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS tPais-codigo
+              FILE STATUS IS ws-fs-tfPais.
        SELECT tfProfissao ASSIGN TO "profissao.dat"
-              ORGANIZATION IS LINE SEQUENTIAL
-              ACCESS MODE IS SEQUENTIAL.
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS tProfissao-codigo
+              FILE STATUS IS ws-fs-tfProfissao.
        SELECT tfLivro ASSIGN TO "livro.dat"
-              ORGANIZATION IS LINE SEQUENTIAL
-              ACCESS MODE IS SEQUENTIAL.
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS tLivro-isbn
+              FILE STATUS IS ws-fs-tfLivro.
+      * tfLivroAss/tfLivroAut sao tabelas de ligacao (N:N) sem chave
+      * unica de registro e tfVenda e um log de transacoes; os tres
+      * permanecem sequenciais, varridos por inteiro como ja faziam
+      * (ver ListarRegLigados, ExcluirRegLigados e os relatorios de
+      * venda).
        SELECT tfLivroAss ASSIGN TO "livroass.dat"
               ORGANIZATION IS LINE SEQUENTIAL
-              ACCESS MODE IS SEQUENTIAL.
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS ws-fs-tfLivroAss.
        SELECT tfLivroAut ASSIGN TO "livroaut.dat"
               ORGANIZATION IS LINE SEQUENTIAL
-              ACCESS MODE IS SEQUENTIAL.
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS ws-fs-tfLivroAut.
        SELECT tfCliente ASSIGN TO "cliente.dat"
-              ORGANIZATION IS LINE SEQUENTIAL
-              ACCESS MODE IS SEQUENTIAL.
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS tCliente-cpf
+              FILE STATUS IS ws-fs-tfCliente.
        SELECT tfEndereco ASSIGN TO "endereco.dat"
-              ORGANIZATION IS LINE SEQUENTIAL
-              ACCESS MODE IS SEQUENTIAL.
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS tEndereco-codigo
+              FILE STATUS IS ws-fs-tfEndereco.
        SELECT tfVenda ASSIGN TO "venda.dat"
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS ws-fs-tfVenda.
+      * log de checkpoint/restart das sessoes (Requisito 010)
+       SELECT tfCheckpoint ASSIGN TO "checkpoint.log"
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS ws-fs-tfCheckpoint.
+      * trilha de auditoria dos registros gravados via escreveArq
+      * (Requisito 012)
+       SELECT tfAuditoria ASSIGN TO "auditoria.log"
               ORGANIZATION IS LINE SEQUENTIAL
               ACCESS MODE IS SEQUENTIAL.
       *-------------------------------------------------------------
@@ -73,6 +117,8 @@
        01 regUsuario is global. 
           05 tUsuario-login   PIC X(10) VALUE SPACES.
           05 tUsuario-senha   PIC X(10) VALUE SPACES.
+      *   "A" Administrador (acesso total), "V" Vendedor (Requisito 006)
+          05 tUsuario-perfil  PIC X     VALUE "V".
        FD tfPais is global.
        01 regPais is global. 
           05 tPais-codigo  PIC X(3) VALUE SPACES.
@@ -128,6 +174,21 @@
           05 tVenda-cpf        PIC X(14) VALUE SPACES.
           05 tVenda-isbn       PIC X(13) VALUE SPACES.
           05 tVenda-precovenda PIC X(10) VALUE SPACES.
+      *   "N" venda normal, "S" venda cancelada (estorno - Req. 004)
+          05 tVenda-cancelada  PIC X    VALUE "N".
+      *   forma de pagamento e parcelamento (Requisito 014):
+      *   "A" a vista, "C" cartao, "P" parcelado (crediario)
+          05 tVenda-formapagto   PIC X    VALUE "A".
+          05 tVenda-qtdparcelas  PIC 9(2) VALUE ZEROS.
+          05 tVenda-parcelas OCCURS 12 TIMES.
+      *      vencimento da parcela dd/mm/yyyy
+             10 tVenda-parcela-vencimento PIC X(10) VALUE SPACES.
+      *      "A" parcela em aberto, "P" parcela paga (Requisito 015)
+             10 tVenda-parcela-situacao   PIC X     VALUE "A".
+       FD tfCheckpoint is global.
+       01 regCheckpoint PIC X(40) is global.
+       FD tfAuditoria is global.
+       01 regAuditoria PIC X(80) is global.
       *-------------------------------------------------------------
        WORKING-STORAGE SECTION.
        01 g-false       PIC 9     VALUE 0 is global.
@@ -199,8 +260,13 @@
         "nova senha não confere com a senha confirmada!" is global.
        01 MSG-LOGINENCON PIC X(21) VALUE 
           "login não encontrado!" is global.
-       01 MSG-SEMESTOQUE PIC X(28) VALUE 
+       01 MSG-SEMESTOQUE PIC X(28) VALUE
           "livro não existe no estoque!" is global.
+       01 MSG-SEMPERMISSAO PIC X(45) VALUE
+          "acesso negado: perfil sem permissão para isto" is global.
+       01 MSG-RESTARTABNORMAL PIC X(75) VALUE
+          "aviso: a sessão anterior não foi encerrada corretamente (queda?)"
+          is global.
 
        01 ARQ-ASSUNTO   PIC X(11) VALUE "assunto.dat" is global.
        01 ARQ-AUTOR     PIC X(9)  VALUE "autor.dat" is global.
@@ -220,7 +286,7 @@
        01 TAM-AUTOR     PIC 99   VALUE 40 is global.
        01 TAM-EDITORA   PIC 99   VALUE 60 is global.
        01 TAM-IDIOMA    PIC 99   VALUE 30 is global.
-       01 TAM-USUARIO   PIC 99   VALUE 20 is global.
+       01 TAM-USUARIO   PIC 99   VALUE 21 is global.
        01 TAM-PAIS      PIC 99   VALUE 53 is global.
        01 TAM-PROFISSAO PIC 99   VALUE 60 is global.
        01 TAM-LIVRO     PIC 9(3) VALUE 143 is global.
@@ -228,7 +294,7 @@
        01 TAM-LIVAUT    PIC 99   VALUE 23 is global.
        01 TAM-CLIENTE   PIC 9(3) VALUE 135 is global.
        01 TAM-ENDERECO  PIC 9(3) VALUE 123 is global.
-       01 TAM-VENDA     PIC 99   VALUE 56 is global.
+       01 TAM-VENDA     PIC 9(3) VALUE 192 is global.
 
        01 bopcao        PIC 9    VALUE ZERO.
        01 opmenu        PIC X    VALUE SPACES.
@@ -266,6 +332,60 @@
        01 g-npos-registro PIC 9(7)  VALUE ZEROS is global.
        01 g-tecla-return  PIC XX    VALUE X"3030" is global.
 
+      * Status dos arquivos mestres convertidos para acesso indexado
+      * (Requisito 002).
+       01 ws-fs-tfAssunto   PIC XX VALUE "00" is global.
+       01 ws-fs-tfAutor     PIC XX VALUE "00" is global.
+       01 ws-fs-tfEditora   PIC XX VALUE "00" is global.
+       01 ws-fs-tfIdioma    PIC XX VALUE "00" is global.
+       01 ws-fs-tfUsuario   PIC XX VALUE "00" is global.
+       01 ws-fs-tfPais      PIC XX VALUE "00" is global.
+       01 ws-fs-tfProfissao PIC XX VALUE "00" is global.
+       01 ws-fs-tfLivro     PIC XX VALUE "00" is global.
+       01 ws-fs-tfCliente   PIC XX VALUE "00" is global.
+       01 ws-fs-tfEndereco  PIC XX VALUE "00" is global.
+       01 ws-fs-tfCheckpoint PIC XX VALUE "00" is global.
+       01 ws-fs-tfLivroAss  PIC XX VALUE "00" is global.
+       01 ws-fs-tfLivroAut  PIC XX VALUE "00" is global.
+       01 ws-fs-tfVenda     PIC XX VALUE "00" is global.
+
+      * retorno de pesqArqDireto (Requisito 002)
+       01 g-pesqArqDireto        PIC X(255) VALUE SPACES is global.
+       01 g-achou-pesqArqDireto  PIC X      VALUE "N"    is global.
+
+      * limite abaixo do qual um livro entra no relatorio de
+      * reposicao de estoque (Requisito 003)
+       01 g-limite-reposicao-estoque PIC 9(5) VALUE 5 is global.
+
+      * perfil do usuario logado, obtido em frmLogin (Requisito 006)
+       01 g-perfil-usuario  PIC X  VALUE "V" is global.
+
+      * login do usuario logado, para a trilha de auditoria
+      * (Requisito 012)
+       01 g-login-usuario   PIC X(10) VALUE SPACES is global.
+
+      * retorno de cepLookup (Requisito 008)
+       01 g-cepLookup-cidade PIC X(30) VALUE SPACES is global.
+       01 g-cepLookup-estado PIC X(20) VALUE SPACES is global.
+       01 g-achou-cepLookup  PIC X     VALUE "N"    is global.
+
+      * retorno de hashSenha (Requisito 007)
+       01 g-hashSenha       PIC X(10) VALUE SPACES is global.
+
+      * dados de pagamento coletados em frmCadastros/opVenda antes de
+      * chamar frmCadLigados, replicados em cada linha de regVenda da
+      * mesma venda (Requisito 014)
+       01 g-venda-formapagto  PIC X    VALUE "A" is global.
+       01 g-venda-qtdparcelas PIC 9(2) VALUE ZEROS is global.
+       01 g-venda-parcelas is global.
+          05 g-venda-parcela OCCURS 12 TIMES.
+             10 g-venda-parcela-vencimento PIC X(10) VALUE SPACES.
+             10 g-venda-parcela-situacao   PIC X     VALUE "A".
+
+      * retorno de verificaInadimplencia (Requisito 015)
+       01 g-inadimplente         PIC X    VALUE "N" is global.
+       01 g-qtdparcelasvencidas  PIC 9(5) VALUE ZEROS is global.
+
        01 teste         PIC X(255).
        01 teste2        PIC X(255).
        01 teste3        PIC X(255).
@@ -358,7 +478,7 @@
          PERFORM VARYING conta-char FROM TAM-MAX-STR BY -1
               UNTIL sTexto(conta-char:1) NOT = SPACE
          END-PERFORM       
-         move conta-char to g-tamstr
+         move conta-char to g-tamstr.
        END PROGRAM tamstr.
       *-------------------------------------------------------------
       * Retira os espaços em branco antes ou depois do texto.
@@ -375,9 +495,106 @@
        PROCEDURE DIVISION USING sTexto.
          MOVE 1 TO conta-char.
          INSPECT sTexto TALLYING conta-char FOR LEADING SPACES
-         move sTexto(conta-char: TAM-MAX-STR - conta-char) to g-trim
+         move sTexto(conta-char: TAM-MAX-STR - conta-char) to g-trim.
        END PROGRAM trim.
       *-------------------------------------------------------------
+      * Calcula um hash (nao criptografico) de uma senha, para que
+      * tUsuario-senha nunca guarde a senha em texto puro (Requisito
+      * 007). Como o campo so tem 10 posicoes, o hash e um numero de
+      * 10 digitos formatado como texto.
+      * sSenha - a senha em texto puro
+      * retorna - g-hashSenha, o hash em 10 digitos
+      *-------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. hashSenha IS COMMON PROGRAM.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+         01 nSoma  PIC 9(10) VALUE ZEROS.
+         01 nTam   PIC 9(3)  VALUE ZEROS.
+         01 nPos   PIC 9(3)  VALUE ZEROS.
+       LINKAGE SECTION.
+         01 sSenha PIC X(255).
+       PROCEDURE DIVISION USING sSenha.
+         move ZEROS to nSoma
+         call "tamstr" using by content sSenha
+         move g-tamstr to nTam
+         PERFORM VARYING nPos FROM 1 BY 1 UNTIL nPos > nTam
+           COMPUTE nSoma =
+              FUNCTION MOD((nSoma * 31) + FUNCTION ORD(sSenha(nPos:1)),
+                           9999999999)
+         END-PERFORM
+         move nSoma to g-hashSenha.
+       END PROGRAM hashSenha.
+      *-------------------------------------------------------------
+      * Preenche cidade/estado a partir do CEP (Requisito 008). Como
+      * nao ha acesso a rede para consultar um webservice de CEP, a
+      * busca usa uma tabela offline com a faixa de CEP de cada
+      * regiao/estado brasileiro (primeiro digito do CEP), o mesmo
+      * criterio usado pelos Correios para definir as regiões de CEP.
+      * A cidade retornada e a capital da regiao, que o usuario pode
+      * sobrescrever no cadastro se o endereco nao for da capital.
+      * sCep    - o CEP digitado (8 posicoes, so numeros)
+      * retorna - g-cepLookup-cidade, g-cepLookup-estado e
+      *           g-achou-cepLookup ("S"/"N")
+      *-------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. cepLookup IS COMMON PROGRAM.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+         01 nRegiaoCep PIC 9 VALUE ZERO.
+       LINKAGE SECTION.
+         01 sCep PIC X(8).
+       PROCEDURE DIVISION USING sCep.
+         move "N" to g-achou-cepLookup
+         move SPACES to g-cepLookup-cidade
+         move SPACES to g-cepLookup-estado
+         if sCep(1:1) >= "0" and sCep(1:1) <= "9" then
+           move sCep(1:1) to nRegiaoCep
+           evaluate nRegiaoCep
+             when 0
+               move "São Paulo"      to g-cepLookup-cidade
+               move "SP"             to g-cepLookup-estado
+               move "S"              to g-achou-cepLookup
+             when 1
+               move "São Paulo"      to g-cepLookup-cidade
+               move "SP"             to g-cepLookup-estado
+               move "S"              to g-achou-cepLookup
+             when 2
+               move "Rio de Janeiro" to g-cepLookup-cidade
+               move "RJ"             to g-cepLookup-estado
+               move "S"              to g-achou-cepLookup
+             when 3
+               move "Belo Horizonte" to g-cepLookup-cidade
+               move "MG"             to g-cepLookup-estado
+               move "S"              to g-achou-cepLookup
+             when 4
+               move "Salvador"       to g-cepLookup-cidade
+               move "BA"             to g-cepLookup-estado
+               move "S"              to g-achou-cepLookup
+             when 5
+               move "Recife"         to g-cepLookup-cidade
+               move "PE"             to g-cepLookup-estado
+               move "S"              to g-achou-cepLookup
+             when 6
+               move "Fortaleza"      to g-cepLookup-cidade
+               move "CE"             to g-cepLookup-estado
+               move "S"              to g-achou-cepLookup
+             when 7
+               move "Brasília"       to g-cepLookup-cidade
+               move "DF"             to g-cepLookup-estado
+               move "S"              to g-achou-cepLookup
+             when 8
+               move "Curitiba"       to g-cepLookup-cidade
+               move "PR"             to g-cepLookup-estado
+               move "S"              to g-achou-cepLookup
+             when 9
+               move "Porto Alegre"   to g-cepLookup-cidade
+               move "RS"             to g-cepLookup-estado
+               move "S"              to g-achou-cepLookup
+           end-evaluate
+         end-if.
+       END PROGRAM cepLookup.
+      *-------------------------------------------------------------
       * Repete um texto um número determinado de vezes.
       * sTexto - o texto a ser repetido
       * nQtd - a quantidade de vezes
@@ -426,7 +643,7 @@
          STRING g-repete DELIMITED BY SIZE 
            INTO sTexto WITH POINTER npos
          END-STRING
-         move sTexto to g-esp 
+         move sTexto to g-esp.
        END PROGRAM esp.
       *-------------------------------------------------------------
       * Faz uma pesquisa relativa de um texto através de um valor chave.
@@ -464,7 +681,7 @@
              add 1 to nCont
            END-PERFORM
          end-if
-         move bret to g-strRelativa
+         move bret to g-strRelativa.
        END PROGRAM strRelativa.
       *-------------------------------------------------------------
       * Calcula o modulo11 de um valor qualquer.
@@ -517,7 +734,7 @@
            move 0 to g-modulo11
          else
            move nsoma to g-modulo11
-         end-if
+         end-if.
        END PROGRAM modulo11.
       *-------------------------------------------------------------
       * Validação de um número de CPF qualquer.
@@ -562,7 +779,7 @@
            end-if
          else
            move g-false to g-validaCPF
-         end-if
+         end-if.
        END PROGRAM validaCPF.
       *-------------------------------------------------------------
       * Validação de um número ISBN qualquer.
@@ -619,7 +836,7 @@
            end-if
          else
            move g-false to g-validaISBN
-         end-if
+         end-if.
        END PROGRAM validaISBN.
       *-------------------------------------------------------------
       * Esconde a digitação da senha
@@ -653,7 +870,7 @@
       *     add 1 to ncont
       *   END-PERFORM  
 
-         move sSenha to g-digitaSenha
+         move sSenha to g-digitaSenha.
        END PROGRAM digitaSenha.
       *-------------------------------------------------------------
       * Validação de um número qualquer.
@@ -684,7 +901,7 @@
              move 0 to nStatus
            end-if
            move sNumero to g-validaNumero
-         END-PERFORM  
+         END-PERFORM.
 
        END PROGRAM validaNumero.
       *-------------------------------------------------------------
@@ -806,7 +1023,7 @@
              end-if
            end-if
          END-PERFORM
-         move sDataHora to g-validaDataHora
+         move sDataHora to g-validaDataHora.
        END PROGRAM validaDataHora.
       *-------------------------------------------------------------
       * Retorna a Data e a hora do sistema.
@@ -848,27 +1065,134 @@
       *-------------------------------------------------------------
       * Abre ou cria os arquivos do sistema.
       * bAbre - condição para abrir ou criar os arquivos do sistema
+      *
+      * Mantem um log de checkpoint/restart (checkpoint.log) com uma
+      * linha "INICIO <data/hora>" a cada sessao aberta e uma linha
+      * "FIM <data/hora>" quando fechaArqs encerra a sessao
+      * normalmente (Requisito 010). Se a ultima linha do log for um
+      * INICIO sem o FIM correspondente, a sessao anterior caiu (crash
+      * ou encerramento forçado) sem passar por fechaArqs, e um aviso
+      * e mostrado ao reabrir os arquivos.
       *-------------------------------------------------------------
        IDENTIFICATION DIVISION.
        PROGRAM-ID. abrecriaArqs IS COMMON PROGRAM.
        DATA DIVISION.
+       WORKING-STORAGE SECTION.
+         01 sUltimaLinha PIC X(40) VALUE SPACES.
        LINKAGE SECTION.
          01 bAbre   PIC 9.
        PROCEDURE DIVISION USING bAbre.
          if bAbre = g-true then
+           move SPACES to sUltimaLinha
+           OPEN INPUT tfCheckpoint
+           if ws-fs-tfCheckpoint = "00" then
+             READ tfCheckpoint
+                AT END MOVE HIGH-VALUES TO regCheckpoint
+             END-READ
+             PERFORM UNTIL regCheckpoint = HIGH-VALUES
+               move regCheckpoint to sUltimaLinha
+               READ tfCheckpoint
+                  AT END MOVE HIGH-VALUES TO regCheckpoint
+               END-READ
+             END-PERFORM
+             CLOSE tfCheckpoint
+           end-if
+           if sUltimaLinha(1:6) = "INICIO" then
+             DISPLAY MSG-RESTARTABNORMAL
+             ACCEPT g-tecla-return
+           end-if
+           call "retDataHora"
+           OPEN EXTEND tfCheckpoint
+           STRING "INICIO " DELIMITED BY SIZE
+                  g-retdatahora DELIMITED BY SIZE
+             INTO regCheckpoint
+           END-STRING
+           WRITE regCheckpoint
+           CLOSE tfCheckpoint
+      *    cada arquivo mestre pode nao existir ainda (primeira
+      *    execucao / instalacao nova); OPEN I-O com o arquivo
+      *    ausente devolve status "35" e deixa o arquivo fechado, por
+      *    isso cada um e criado (OPEN OUTPUT/CLOSE) antes de reabrir
+      *    I-O, a mesma tecnica ja usada por registra-emprestimo no
+      *    Biblio.
            OPEN I-O tfAssunto
+           if ws-fs-tfAssunto = "35" then
+             OPEN OUTPUT tfAssunto
+             CLOSE tfAssunto
+             OPEN I-O tfAssunto
+           end-if
            OPEN I-O tfAutor
+           if ws-fs-tfAutor = "35" then
+             OPEN OUTPUT tfAutor
+             CLOSE tfAutor
+             OPEN I-O tfAutor
+           end-if
            OPEN I-O tfEditora
+           if ws-fs-tfEditora = "35" then
+             OPEN OUTPUT tfEditora
+             CLOSE tfEditora
+             OPEN I-O tfEditora
+           end-if
            OPEN I-O tfIdioma
+           if ws-fs-tfIdioma = "35" then
+             OPEN OUTPUT tfIdioma
+             CLOSE tfIdioma
+             OPEN I-O tfIdioma
+           end-if
            OPEN I-O tfEndereco
+           if ws-fs-tfEndereco = "35" then
+             OPEN OUTPUT tfEndereco
+             CLOSE tfEndereco
+             OPEN I-O tfEndereco
+           end-if
            OPEN I-O tfPais
+           if ws-fs-tfPais = "35" then
+             OPEN OUTPUT tfPais
+             CLOSE tfPais
+             OPEN I-O tfPais
+           end-if
            OPEN I-O tfProfissao
+           if ws-fs-tfProfissao = "35" then
+             OPEN OUTPUT tfProfissao
+             CLOSE tfProfissao
+             OPEN I-O tfProfissao
+           end-if
            OPEN I-O tfLivro
+           if ws-fs-tfLivro = "35" then
+             OPEN OUTPUT tfLivro
+             CLOSE tfLivro
+             OPEN I-O tfLivro
+           end-if
            OPEN I-O tfLivroAss
+           if ws-fs-tfLivroAss = "35" then
+             OPEN OUTPUT tfLivroAss
+             CLOSE tfLivroAss
+             OPEN I-O tfLivroAss
+           end-if
            OPEN I-O tfLivroAut
+           if ws-fs-tfLivroAut = "35" then
+             OPEN OUTPUT tfLivroAut
+             CLOSE tfLivroAut
+             OPEN I-O tfLivroAut
+           end-if
            OPEN I-O tfCliente
+           if ws-fs-tfCliente = "35" then
+             OPEN OUTPUT tfCliente
+             CLOSE tfCliente
+             OPEN I-O tfCliente
+           end-if
            OPEN I-O tfUsuario
+           if ws-fs-tfUsuario = "35" then
+             OPEN OUTPUT tfUsuario
+             CLOSE tfUsuario
+             OPEN I-O tfUsuario
+           end-if
            OPEN I-O tfVenda
+           if ws-fs-tfVenda = "35" then
+             OPEN OUTPUT tfVenda
+             CLOSE tfVenda
+             OPEN I-O tfVenda
+           end-if
          else
            OPEN EXTEND tfAssunto
            OPEN EXTEND tfAutor
@@ -883,14 +1207,25 @@
            OPEN EXTEND tfCliente
            OPEN EXTEND tfUsuario
            OPEN EXTEND tfVenda
-         end-if  
+         end-if.
        END PROGRAM abrecriaArqs.
       *-------------------------------------------------------------
       * Fecha todos os arquivos abertos.
+      * Registra o "FIM" da sessao no log de checkpoint/restart, para
+      * que a proxima abertura saiba que esta sessao foi encerrada
+      * corretamente (Requisito 010).
       *-------------------------------------------------------------
        IDENTIFICATION DIVISION.
        PROGRAM-ID. fechaArqs IS COMMON PROGRAM.
        PROCEDURE DIVISION.
+         call "retDataHora"
+         OPEN EXTEND tfCheckpoint
+         STRING "FIM " DELIMITED BY SIZE
+                g-retdatahora DELIMITED BY SIZE
+           INTO regCheckpoint
+         END-STRING
+         WRITE regCheckpoint
+         CLOSE tfCheckpoint
          CLOSE tfAssunto
          CLOSE tfAutor
          CLOSE tfEditora
@@ -903,7 +1238,7 @@
          CLOSE tfLivroAut
          CLOSE tfCliente
          CLOSE tfUsuario
-         CLOSE tfVenda
+         CLOSE tfVenda.
        END PROGRAM fechaArqs.
       *-------------------------------------------------------------
       * Pesquisa um registro através de um valor chave num arquivo.
@@ -927,44 +1262,452 @@
          01 nPosChave PIC 9(7).
          01 nTamChave PIC 9(7).
          01 nTamLinha PIC 9(7).
-       PROCEDURE DIVISION USING sArq, sChave, nPosChave, 
+       PROCEDURE DIVISION USING sArq, sChave, nPosChave,
                                 nTamChave, nTamLinha.
          move g-false to bQuebra
          move 1 to nPosicao
          move 0 to nMaior
          move 0 to g-nmax-codigo
-         if sArq="tfAssunto" then
-           READ tfAssunto
-              AT END MOVE HIGH-VALUES TO regAssunto
-           END-READ
-           PERFORM UNTIL regAssunto = HIGH-VALUES or bQuebra = g-true
-             call "trim" using by content 
-                regAssunto(nPosChave:nTamChave)
-             if g-trim = sChave then
-               move nPosicao to g-npos-registro
-               move g-true to bQuebra
-             else
-               add 1 to nPosicao
-               
-               call "tamstr" using by content g-trim
-               move g-trim(1:g-tamstr) to g-nmax-codigo              
-               if g-nmax-codigo > nMaior then
-                 move g-nmax-codigo to nMaior
+         EVALUATE sArq
+           WHEN "tfAssunto"
+      *    reseta o cursor sequencial antes de varrer, ja que
+      *    pesqArq pode ser chamado varias vezes na mesma sessao
+      *    contra o mesmo arquivo (mesma tecnica de relatorioEstoque/
+      *    estornarVenda/relatorioVendas/verificaInadimplencia).
+             CLOSE tfAssunto
+             OPEN INPUT tfAssunto
+             READ tfAssunto NEXT RECORD
+                AT END MOVE HIGH-VALUES TO regAssunto
+             END-READ
+             PERFORM UNTIL regAssunto = HIGH-VALUES or bQuebra = g-true
+               call "trim" using by content
+                  regAssunto(nPosChave:nTamChave)
+               if g-trim = sChave then
+                 move nPosicao to g-npos-registro
+                 move g-true to bQuebra
+               else
+                 add 1 to nPosicao
+
+                 call "tamstr" using by content g-trim
+                 move g-trim(1:g-tamstr) to g-nmax-codigo
+                 if g-nmax-codigo > nMaior then
+                   move g-nmax-codigo to nMaior
+                 end-if
+
+                 READ tfAssunto NEXT RECORD
+                    AT END MOVE HIGH-VALUES TO regAssunto
+                 END-READ
                end-if
+             END-PERFORM
+             CLOSE tfAssunto
+             OPEN I-O tfAssunto
+             move regAssunto(1:nTamLinha) to g-pesqArq
+           WHEN "tfAutor"
+      *    reseta o cursor sequencial antes de varrer, ja que
+      *    pesqArq pode ser chamado varias vezes na mesma sessao
+      *    contra o mesmo arquivo (mesma tecnica de relatorioEstoque/
+      *    estornarVenda/relatorioVendas/verificaInadimplencia).
+             CLOSE tfAutor
+             OPEN INPUT tfAutor
+             READ tfAutor NEXT RECORD
+                AT END MOVE HIGH-VALUES TO regAutor
+             END-READ
+             PERFORM UNTIL regAutor = HIGH-VALUES or bQuebra = g-true
+               call "trim" using by content
+                  regAutor(nPosChave:nTamChave)
+               if g-trim = sChave then
+                 move nPosicao to g-npos-registro
+                 move g-true to bQuebra
+               else
+                 add 1 to nPosicao
 
-               READ tfAssunto
-                  AT END MOVE HIGH-VALUES TO regAssunto
-               END-READ 
-             end-if
-           END-PERFORM
+                 call "tamstr" using by content g-trim
+                 move g-trim(1:g-tamstr) to g-nmax-codigo
+                 if g-nmax-codigo > nMaior then
+                   move g-nmax-codigo to nMaior
+                 end-if
+
+                 READ tfAutor NEXT RECORD
+                    AT END MOVE HIGH-VALUES TO regAutor
+                 END-READ
+               end-if
+             END-PERFORM
+             CLOSE tfAutor
+             OPEN I-O tfAutor
+             move regAutor(1:nTamLinha) to g-pesqArq
+           WHEN "tfEditora"
+      *    reseta o cursor sequencial antes de varrer, ja que
+      *    pesqArq pode ser chamado varias vezes na mesma sessao
+      *    contra o mesmo arquivo (mesma tecnica de relatorioEstoque/
+      *    estornarVenda/relatorioVendas/verificaInadimplencia).
+             CLOSE tfEditora
+             OPEN INPUT tfEditora
+             READ tfEditora NEXT RECORD
+                AT END MOVE HIGH-VALUES TO regEditora
+             END-READ
+             PERFORM UNTIL regEditora = HIGH-VALUES or bQuebra = g-true
+               call "trim" using by content
+                  regEditora(nPosChave:nTamChave)
+               if g-trim = sChave then
+                 move nPosicao to g-npos-registro
+                 move g-true to bQuebra
+               else
+                 add 1 to nPosicao
 
-           move nMaior to g-nmax-codigo
-           add 1 to g-nmax-codigo
+                 call "tamstr" using by content g-trim
+                 move g-trim(1:g-tamstr) to g-nmax-codigo
+                 if g-nmax-codigo > nMaior then
+                   move g-nmax-codigo to nMaior
+                 end-if
 
-           move regAssunto(1:nTamLinha) to g-pesqArq
-         end-if
+                 READ tfEditora NEXT RECORD
+                    AT END MOVE HIGH-VALUES TO regEditora
+                 END-READ
+               end-if
+             END-PERFORM
+             CLOSE tfEditora
+             OPEN I-O tfEditora
+             move regEditora(1:nTamLinha) to g-pesqArq
+           WHEN "tfIdioma"
+      *    reseta o cursor sequencial antes de varrer, ja que
+      *    pesqArq pode ser chamado varias vezes na mesma sessao
+      *    contra o mesmo arquivo (mesma tecnica de relatorioEstoque/
+      *    estornarVenda/relatorioVendas/verificaInadimplencia).
+             CLOSE tfIdioma
+             OPEN INPUT tfIdioma
+             READ tfIdioma NEXT RECORD
+                AT END MOVE HIGH-VALUES TO regIdioma
+             END-READ
+             PERFORM UNTIL regIdioma = HIGH-VALUES or bQuebra = g-true
+               call "trim" using by content
+                  regIdioma(nPosChave:nTamChave)
+               if g-trim = sChave then
+                 move nPosicao to g-npos-registro
+                 move g-true to bQuebra
+               else
+                 add 1 to nPosicao
+
+                 call "tamstr" using by content g-trim
+                 move g-trim(1:g-tamstr) to g-nmax-codigo
+                 if g-nmax-codigo > nMaior then
+                   move g-nmax-codigo to nMaior
+                 end-if
+
+                 READ tfIdioma NEXT RECORD
+                    AT END MOVE HIGH-VALUES TO regIdioma
+                 END-READ
+               end-if
+             END-PERFORM
+             CLOSE tfIdioma
+             OPEN I-O tfIdioma
+             move regIdioma(1:nTamLinha) to g-pesqArq
+           WHEN "tfUsuario"
+      *    reseta o cursor sequencial antes de varrer, ja que
+      *    pesqArq pode ser chamado varias vezes na mesma sessao
+      *    contra o mesmo arquivo (mesma tecnica de relatorioEstoque/
+      *    estornarVenda/relatorioVendas/verificaInadimplencia).
+             CLOSE tfUsuario
+             OPEN INPUT tfUsuario
+             READ tfUsuario NEXT RECORD
+                AT END MOVE HIGH-VALUES TO regUsuario
+             END-READ
+             PERFORM UNTIL regUsuario = HIGH-VALUES or bQuebra = g-true
+               call "trim" using by content
+                  regUsuario(nPosChave:nTamChave)
+               if g-trim = sChave then
+                 move nPosicao to g-npos-registro
+                 move g-true to bQuebra
+               else
+                 add 1 to nPosicao
+
+                 call "tamstr" using by content g-trim
+                 move g-trim(1:g-tamstr) to g-nmax-codigo
+                 if g-nmax-codigo > nMaior then
+                   move g-nmax-codigo to nMaior
+                 end-if
+
+                 READ tfUsuario NEXT RECORD
+                    AT END MOVE HIGH-VALUES TO regUsuario
+                 END-READ
+               end-if
+             END-PERFORM
+             CLOSE tfUsuario
+             OPEN I-O tfUsuario
+             move regUsuario(1:nTamLinha) to g-pesqArq
+           WHEN "tfPais"
+      *    reseta o cursor sequencial antes de varrer, ja que
+      *    pesqArq pode ser chamado varias vezes na mesma sessao
+      *    contra o mesmo arquivo (mesma tecnica de relatorioEstoque/
+      *    estornarVenda/relatorioVendas/verificaInadimplencia).
+             CLOSE tfPais
+             OPEN INPUT tfPais
+             READ tfPais NEXT RECORD
+                AT END MOVE HIGH-VALUES TO regPais
+             END-READ
+             PERFORM UNTIL regPais = HIGH-VALUES or bQuebra = g-true
+               call "trim" using by content
+                  regPais(nPosChave:nTamChave)
+               if g-trim = sChave then
+                 move nPosicao to g-npos-registro
+                 move g-true to bQuebra
+               else
+                 add 1 to nPosicao
+
+                 call "tamstr" using by content g-trim
+                 move g-trim(1:g-tamstr) to g-nmax-codigo
+                 if g-nmax-codigo > nMaior then
+                   move g-nmax-codigo to nMaior
+                 end-if
+
+                 READ tfPais NEXT RECORD
+                    AT END MOVE HIGH-VALUES TO regPais
+                 END-READ
+               end-if
+             END-PERFORM
+             CLOSE tfPais
+             OPEN I-O tfPais
+             move regPais(1:nTamLinha) to g-pesqArq
+           WHEN "tfProfissao"
+      *    reseta o cursor sequencial antes de varrer, ja que
+      *    pesqArq pode ser chamado varias vezes na mesma sessao
+      *    contra o mesmo arquivo (mesma tecnica de relatorioEstoque/
+      *    estornarVenda/relatorioVendas/verificaInadimplencia).
+             CLOSE tfProfissao
+             OPEN INPUT tfProfissao
+             READ tfProfissao NEXT RECORD
+                AT END MOVE HIGH-VALUES TO regProfissao
+             END-READ
+             PERFORM UNTIL regProfissao = HIGH-VALUES or bQuebra = g-true
+               call "trim" using by content
+                  regProfissao(nPosChave:nTamChave)
+               if g-trim = sChave then
+                 move nPosicao to g-npos-registro
+                 move g-true to bQuebra
+               else
+                 add 1 to nPosicao
+
+                 call "tamstr" using by content g-trim
+                 move g-trim(1:g-tamstr) to g-nmax-codigo
+                 if g-nmax-codigo > nMaior then
+                   move g-nmax-codigo to nMaior
+                 end-if
+
+                 READ tfProfissao NEXT RECORD
+                    AT END MOVE HIGH-VALUES TO regProfissao
+                 END-READ
+               end-if
+             END-PERFORM
+             CLOSE tfProfissao
+             OPEN I-O tfProfissao
+             move regProfissao(1:nTamLinha) to g-pesqArq
+           WHEN "tfLivro"
+      *    reseta o cursor sequencial antes de varrer, ja que
+      *    pesqArq pode ser chamado varias vezes na mesma sessao
+      *    contra o mesmo arquivo (mesma tecnica de relatorioEstoque/
+      *    estornarVenda/relatorioVendas/verificaInadimplencia).
+             CLOSE tfLivro
+             OPEN INPUT tfLivro
+             READ tfLivro NEXT RECORD
+                AT END MOVE HIGH-VALUES TO regLivro
+             END-READ
+             PERFORM UNTIL regLivro = HIGH-VALUES or bQuebra = g-true
+               call "trim" using by content
+                  regLivro(nPosChave:nTamChave)
+               if g-trim = sChave then
+                 move nPosicao to g-npos-registro
+                 move g-true to bQuebra
+               else
+                 add 1 to nPosicao
+
+                 call "tamstr" using by content g-trim
+                 move g-trim(1:g-tamstr) to g-nmax-codigo
+                 if g-nmax-codigo > nMaior then
+                   move g-nmax-codigo to nMaior
+                 end-if
+
+                 READ tfLivro NEXT RECORD
+                    AT END MOVE HIGH-VALUES TO regLivro
+                 END-READ
+               end-if
+             END-PERFORM
+             CLOSE tfLivro
+             OPEN I-O tfLivro
+             move regLivro(1:nTamLinha) to g-pesqArq
+           WHEN "tfCliente"
+      *    reseta o cursor sequencial antes de varrer, ja que
+      *    pesqArq pode ser chamado varias vezes na mesma sessao
+      *    contra o mesmo arquivo (mesma tecnica de relatorioEstoque/
+      *    estornarVenda/relatorioVendas/verificaInadimplencia).
+             CLOSE tfCliente
+             OPEN INPUT tfCliente
+             READ tfCliente NEXT RECORD
+                AT END MOVE HIGH-VALUES TO regCliente
+             END-READ
+             PERFORM UNTIL regCliente = HIGH-VALUES or bQuebra = g-true
+               call "trim" using by content
+                  regCliente(nPosChave:nTamChave)
+               if g-trim = sChave then
+                 move nPosicao to g-npos-registro
+                 move g-true to bQuebra
+               else
+                 add 1 to nPosicao
+
+                 call "tamstr" using by content g-trim
+                 move g-trim(1:g-tamstr) to g-nmax-codigo
+                 if g-nmax-codigo > nMaior then
+                   move g-nmax-codigo to nMaior
+                 end-if
+
+                 READ tfCliente NEXT RECORD
+                    AT END MOVE HIGH-VALUES TO regCliente
+                 END-READ
+               end-if
+             END-PERFORM
+             CLOSE tfCliente
+             OPEN I-O tfCliente
+             move regCliente(1:nTamLinha) to g-pesqArq
+           WHEN "tfEndereco"
+      *    reseta o cursor sequencial antes de varrer, ja que
+      *    pesqArq pode ser chamado varias vezes na mesma sessao
+      *    contra o mesmo arquivo (mesma tecnica de relatorioEstoque/
+      *    estornarVenda/relatorioVendas/verificaInadimplencia).
+             CLOSE tfEndereco
+             OPEN INPUT tfEndereco
+             READ tfEndereco NEXT RECORD
+                AT END MOVE HIGH-VALUES TO regEndereco
+             END-READ
+             PERFORM UNTIL regEndereco = HIGH-VALUES or bQuebra = g-true
+               call "trim" using by content
+                  regEndereco(nPosChave:nTamChave)
+               if g-trim = sChave then
+                 move nPosicao to g-npos-registro
+                 move g-true to bQuebra
+               else
+                 add 1 to nPosicao
+
+                 call "tamstr" using by content g-trim
+                 move g-trim(1:g-tamstr) to g-nmax-codigo
+                 if g-nmax-codigo > nMaior then
+                   move g-nmax-codigo to nMaior
+                 end-if
+
+                 READ tfEndereco NEXT RECORD
+                    AT END MOVE HIGH-VALUES TO regEndereco
+                 END-READ
+               end-if
+             END-PERFORM
+             CLOSE tfEndereco
+             OPEN I-O tfEndereco
+             move regEndereco(1:nTamLinha) to g-pesqArq
+         END-EVALUATE
+
+         move nMaior to g-nmax-codigo
+         add 1 to g-nmax-codigo.
        END PROGRAM pesqArq.
       *-------------------------------------------------------------
+      * Pesquisa direta (por chave indexada) num arquivo mestre, sem
+      * varrer o arquivo inteiro (Requisito 002). So funciona para os
+      * arquivos convertidos para ORGANIZATION IS INDEXED; para os
+      * demais, retorna como se nao tivesse achado.
+      * sArq - o arquivo
+      * sChave - o valor da chave a ser pesquisada
+      * nTamLinha - o tamanho do registro
+      * retorna - g-pesqArqDireto (o registro) e g-achou-pesqArqDireto
+      *           ("S"/"N")
+      *-------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. pesqArqDireto IS COMMON PROGRAM.
+       LINKAGE SECTION.
+         01 sArq      PIC X(255).
+         01 sChave    PIC X(255).
+         01 nTamLinha PIC 9(7).
+       PROCEDURE DIVISION USING sArq, sChave, nTamLinha.
+         move "N" to g-achou-pesqArqDireto
+         move HIGH-VALUES to g-pesqArqDireto
+         EVALUATE sArq
+           WHEN "tfAssunto"
+             move sChave to tAssunto-codigo
+             READ tfAssunto
+               INVALID KEY continue
+               NOT INVALID KEY
+                 move regAssunto(1:nTamLinha) to g-pesqArqDireto
+                 move "S" to g-achou-pesqArqDireto
+             END-READ
+           WHEN "tfAutor"
+             move sChave to tAutor-codigo
+             READ tfAutor
+               INVALID KEY continue
+               NOT INVALID KEY
+                 move regAutor(1:nTamLinha) to g-pesqArqDireto
+                 move "S" to g-achou-pesqArqDireto
+             END-READ
+           WHEN "tfEditora"
+             move sChave to tEditora-codigo
+             READ tfEditora
+               INVALID KEY continue
+               NOT INVALID KEY
+                 move regEditora(1:nTamLinha) to g-pesqArqDireto
+                 move "S" to g-achou-pesqArqDireto
+             END-READ
+           WHEN "tfIdioma"
+             move sChave to tIdioma-codigo
+             READ tfIdioma
+               INVALID KEY continue
+               NOT INVALID KEY
+                 move regIdioma(1:nTamLinha) to g-pesqArqDireto
+                 move "S" to g-achou-pesqArqDireto
+             END-READ
+           WHEN "tfUsuario"
+             move sChave to tUsuario-login
+             READ tfUsuario
+               INVALID KEY continue
+               NOT INVALID KEY
+                 move regUsuario(1:nTamLinha) to g-pesqArqDireto
+                 move "S" to g-achou-pesqArqDireto
+             END-READ
+           WHEN "tfPais"
+             move sChave to tPais-codigo
+             READ tfPais
+               INVALID KEY continue
+               NOT INVALID KEY
+                 move regPais(1:nTamLinha) to g-pesqArqDireto
+                 move "S" to g-achou-pesqArqDireto
+             END-READ
+           WHEN "tfProfissao"
+             move sChave to tProfissao-codigo
+             READ tfProfissao
+               INVALID KEY continue
+               NOT INVALID KEY
+                 move regProfissao(1:nTamLinha) to g-pesqArqDireto
+                 move "S" to g-achou-pesqArqDireto
+             END-READ
+           WHEN "tfLivro"
+             move sChave to tLivro-isbn
+             READ tfLivro
+               INVALID KEY continue
+               NOT INVALID KEY
+                 move regLivro(1:nTamLinha) to g-pesqArqDireto
+                 move "S" to g-achou-pesqArqDireto
+             END-READ
+           WHEN "tfCliente"
+             move sChave to tCliente-cpf
+             READ tfCliente
+               INVALID KEY continue
+               NOT INVALID KEY
+                 move regCliente(1:nTamLinha) to g-pesqArqDireto
+                 move "S" to g-achou-pesqArqDireto
+             END-READ
+           WHEN "tfEndereco"
+             move sChave to tEndereco-codigo
+             READ tfEndereco
+               INVALID KEY continue
+               NOT INVALID KEY
+                 move regEndereco(1:nTamLinha) to g-pesqArqDireto
+                 move "S" to g-achou-pesqArqDireto
+             END-READ
+         END-EVALUATE.
+       END PROGRAM pesqArqDireto.
+      *-------------------------------------------------------------
       * Pesquisa se tem linha excluída senão vai para a última linha do arquivo.
       * sArq - o arquivo
       * nTamLinha - o tamanho do registro
@@ -1013,7 +1756,7 @@
                               by content nPosChave
                               by content nTamChave
                               by content nTamLinha
-         move g-nmax-codigo to g-pesqMaxCod
+         move g-nmax-codigo to g-pesqMaxCod.
        END PROGRAM pesqMaxCod.        
       *-------------------------------------------------------------
       * Grava os registros num determinado arquivo.
@@ -1021,6 +1764,12 @@
       * sTexto - o registro a ser gravado
       * sMsgAcerto - a mensagem caso o registro foi gravado
       * sMsgErro - a mensagem caso o registro não foi gravado
+      *
+      * Toda gravação passa por aqui, entao aqui tambem e' onde a
+      * trilha de auditoria e' gravada: operador (g-login-usuario,
+      * setado em frmLogin), arquivo afetado e data/hora, junto com a
+      * mensagem de sucesso (que ja distingue inclusao/alteracao/
+      * exclusao - MSG-REGINC/MSG-REGALT/MSG-REGEXC) (Requisito 012).
       *-------------------------------------------------------------
        IDENTIFICATION DIVISION.
        PROGRAM-ID. escreveArq IS COMMON PROGRAM.
@@ -1032,7 +1781,7 @@
        DATA DIVISION.
        FILE SECTION.
          FD tfTemp.
-         01 regTempAssunto PIC X(40) is global. 
+         01 regTemp PIC X(255) is global.
        WORKING-STORAGE SECTION.
          01 sSemChave   PIC X(255).
          01 nPosicao    PIC 9(7).
@@ -1044,36 +1793,413 @@
        PROCEDURE DIVISION USING sArq, sTexto, sMsgAcerto, sMsgErro.
          move 1 to nPosicao
          OPEN OUTPUT tfTemp
-         READ tfAssunto
-            AT END MOVE HIGH-VALUES TO regAssunto
-         END-READ
-         PERFORM UNTIL regAssunto = HIGH-VALUES
-             if g-npos-registro = nPosicao then
-               WRITE regTempAssunto FROM sTexto
-             else
-               WRITE regTempAssunto FROM regAssunto
-             end-if
-             add 1 to nPosicao
-             READ tfAssunto
+         EVALUATE sArq
+           WHEN "tfAssunto"
+             READ tfAssunto NEXT RECORD
                 AT END MOVE HIGH-VALUES TO regAssunto
-             END-READ 
-         END-PERFORM
-
-         close tfTemp
-         close tfAssunto
-
-         OPEN INPUT tfTemp
-         OPEN OUTPUT tfAssunto
-         READ tfTemp
-            AT END MOVE HIGH-VALUES TO regTempAssunto
-         END-READ
-         PERFORM UNTIL regTempAssunto = HIGH-VALUES
-             WRITE regAssunto FROM regTempAssunto
+             END-READ
+             PERFORM UNTIL regAssunto = HIGH-VALUES
+                 if g-npos-registro = nPosicao then
+                   WRITE regTemp FROM sTexto
+                 else
+                   WRITE regTemp FROM regAssunto
+                 end-if
+                 add 1 to nPosicao
+                 READ tfAssunto NEXT RECORD
+                    AT END MOVE HIGH-VALUES TO regAssunto
+                 END-READ
+             END-PERFORM
+             CLOSE tfTemp
+             CLOSE tfAssunto
+             OPEN INPUT tfTemp
+             OPEN OUTPUT tfAssunto
              READ tfTemp
-                AT END MOVE HIGH-VALUES TO regTempAssunto
-             END-READ 
-         END-PERFORM
+                AT END MOVE HIGH-VALUES TO regTemp
+             END-READ
+             PERFORM UNTIL regTemp = HIGH-VALUES
+                 WRITE regAssunto FROM regTemp
+                 READ tfTemp
+                    AT END MOVE HIGH-VALUES TO regTemp
+                 END-READ
+             END-PERFORM
+             CLOSE tfAssunto
+             OPEN I-O tfAssunto
+           WHEN "tfAutor"
+             READ tfAutor NEXT RECORD
+                AT END MOVE HIGH-VALUES TO regAutor
+             END-READ
+             PERFORM UNTIL regAutor = HIGH-VALUES
+                 if g-npos-registro = nPosicao then
+                   WRITE regTemp FROM sTexto
+                 else
+                   WRITE regTemp FROM regAutor
+                 end-if
+                 add 1 to nPosicao
+                 READ tfAutor NEXT RECORD
+                    AT END MOVE HIGH-VALUES TO regAutor
+                 END-READ
+             END-PERFORM
+             CLOSE tfTemp
+             CLOSE tfAutor
+             OPEN INPUT tfTemp
+             OPEN OUTPUT tfAutor
+             READ tfTemp
+                AT END MOVE HIGH-VALUES TO regTemp
+             END-READ
+             PERFORM UNTIL regTemp = HIGH-VALUES
+                 WRITE regAutor FROM regTemp
+                 READ tfTemp
+                    AT END MOVE HIGH-VALUES TO regTemp
+                 END-READ
+             END-PERFORM
+             CLOSE tfAutor
+             OPEN I-O tfAutor
+           WHEN "tfEditora"
+             READ tfEditora NEXT RECORD
+                AT END MOVE HIGH-VALUES TO regEditora
+             END-READ
+             PERFORM UNTIL regEditora = HIGH-VALUES
+                 if g-npos-registro = nPosicao then
+                   WRITE regTemp FROM sTexto
+                 else
+                   WRITE regTemp FROM regEditora
+                 end-if
+                 add 1 to nPosicao
+                 READ tfEditora NEXT RECORD
+                    AT END MOVE HIGH-VALUES TO regEditora
+                 END-READ
+             END-PERFORM
+             CLOSE tfTemp
+             CLOSE tfEditora
+             OPEN INPUT tfTemp
+             OPEN OUTPUT tfEditora
+             READ tfTemp
+                AT END MOVE HIGH-VALUES TO regTemp
+             END-READ
+             PERFORM UNTIL regTemp = HIGH-VALUES
+                 WRITE regEditora FROM regTemp
+                 READ tfTemp
+                    AT END MOVE HIGH-VALUES TO regTemp
+                 END-READ
+             END-PERFORM
+             CLOSE tfEditora
+             OPEN I-O tfEditora
+           WHEN "tfIdioma"
+             READ tfIdioma NEXT RECORD
+                AT END MOVE HIGH-VALUES TO regIdioma
+             END-READ
+             PERFORM UNTIL regIdioma = HIGH-VALUES
+                 if g-npos-registro = nPosicao then
+                   WRITE regTemp FROM sTexto
+                 else
+                   WRITE regTemp FROM regIdioma
+                 end-if
+                 add 1 to nPosicao
+                 READ tfIdioma NEXT RECORD
+                    AT END MOVE HIGH-VALUES TO regIdioma
+                 END-READ
+             END-PERFORM
+             CLOSE tfTemp
+             CLOSE tfIdioma
+             OPEN INPUT tfTemp
+             OPEN OUTPUT tfIdioma
+             READ tfTemp
+                AT END MOVE HIGH-VALUES TO regTemp
+             END-READ
+             PERFORM UNTIL regTemp = HIGH-VALUES
+                 WRITE regIdioma FROM regTemp
+                 READ tfTemp
+                    AT END MOVE HIGH-VALUES TO regTemp
+                 END-READ
+             END-PERFORM
+             CLOSE tfIdioma
+             OPEN I-O tfIdioma
+           WHEN "tfUsuario"
+             READ tfUsuario NEXT RECORD
+                AT END MOVE HIGH-VALUES TO regUsuario
+             END-READ
+             PERFORM UNTIL regUsuario = HIGH-VALUES
+                 if g-npos-registro = nPosicao then
+                   WRITE regTemp FROM sTexto
+                 else
+                   WRITE regTemp FROM regUsuario
+                 end-if
+                 add 1 to nPosicao
+                 READ tfUsuario NEXT RECORD
+                    AT END MOVE HIGH-VALUES TO regUsuario
+                 END-READ
+             END-PERFORM
+             CLOSE tfTemp
+             CLOSE tfUsuario
+             OPEN INPUT tfTemp
+             OPEN OUTPUT tfUsuario
+             READ tfTemp
+                AT END MOVE HIGH-VALUES TO regTemp
+             END-READ
+             PERFORM UNTIL regTemp = HIGH-VALUES
+                 WRITE regUsuario FROM regTemp
+                 READ tfTemp
+                    AT END MOVE HIGH-VALUES TO regTemp
+                 END-READ
+             END-PERFORM
+             CLOSE tfUsuario
+             OPEN I-O tfUsuario
+           WHEN "tfPais"
+             READ tfPais NEXT RECORD
+                AT END MOVE HIGH-VALUES TO regPais
+             END-READ
+             PERFORM UNTIL regPais = HIGH-VALUES
+                 if g-npos-registro = nPosicao then
+                   WRITE regTemp FROM sTexto
+                 else
+                   WRITE regTemp FROM regPais
+                 end-if
+                 add 1 to nPosicao
+                 READ tfPais NEXT RECORD
+                    AT END MOVE HIGH-VALUES TO regPais
+                 END-READ
+             END-PERFORM
+             CLOSE tfTemp
+             CLOSE tfPais
+             OPEN INPUT tfTemp
+             OPEN OUTPUT tfPais
+             READ tfTemp
+                AT END MOVE HIGH-VALUES TO regTemp
+             END-READ
+             PERFORM UNTIL regTemp = HIGH-VALUES
+                 WRITE regPais FROM regTemp
+                 READ tfTemp
+                    AT END MOVE HIGH-VALUES TO regTemp
+                 END-READ
+             END-PERFORM
+             CLOSE tfPais
+             OPEN I-O tfPais
+           WHEN "tfProfissao"
+             READ tfProfissao NEXT RECORD
+                AT END MOVE HIGH-VALUES TO regProfissao
+             END-READ
+             PERFORM UNTIL regProfissao = HIGH-VALUES
+                 if g-npos-registro = nPosicao then
+                   WRITE regTemp FROM sTexto
+                 else
+                   WRITE regTemp FROM regProfissao
+                 end-if
+                 add 1 to nPosicao
+                 READ tfProfissao NEXT RECORD
+                    AT END MOVE HIGH-VALUES TO regProfissao
+                 END-READ
+             END-PERFORM
+             CLOSE tfTemp
+             CLOSE tfProfissao
+             OPEN INPUT tfTemp
+             OPEN OUTPUT tfProfissao
+             READ tfTemp
+                AT END MOVE HIGH-VALUES TO regTemp
+             END-READ
+             PERFORM UNTIL regTemp = HIGH-VALUES
+                 WRITE regProfissao FROM regTemp
+                 READ tfTemp
+                    AT END MOVE HIGH-VALUES TO regTemp
+                 END-READ
+             END-PERFORM
+             CLOSE tfProfissao
+             OPEN I-O tfProfissao
+           WHEN "tfLivro"
+             READ tfLivro NEXT RECORD
+                AT END MOVE HIGH-VALUES TO regLivro
+             END-READ
+             PERFORM UNTIL regLivro = HIGH-VALUES
+                 if g-npos-registro = nPosicao then
+                   WRITE regTemp FROM sTexto
+                 else
+                   WRITE regTemp FROM regLivro
+                 end-if
+                 add 1 to nPosicao
+                 READ tfLivro NEXT RECORD
+                    AT END MOVE HIGH-VALUES TO regLivro
+                 END-READ
+             END-PERFORM
+             CLOSE tfTemp
+             CLOSE tfLivro
+             OPEN INPUT tfTemp
+             OPEN OUTPUT tfLivro
+             READ tfTemp
+                AT END MOVE HIGH-VALUES TO regTemp
+             END-READ
+             PERFORM UNTIL regTemp = HIGH-VALUES
+                 WRITE regLivro FROM regTemp
+                 READ tfTemp
+                    AT END MOVE HIGH-VALUES TO regTemp
+                 END-READ
+             END-PERFORM
+             CLOSE tfLivro
+             OPEN I-O tfLivro
+           WHEN "tfLivroAss"
+             READ tfLivroAss NEXT RECORD
+                AT END MOVE HIGH-VALUES TO regLivroAss
+             END-READ
+             PERFORM UNTIL regLivroAss = HIGH-VALUES
+                 if g-npos-registro = nPosicao then
+                   WRITE regTemp FROM sTexto
+                 else
+                   WRITE regTemp FROM regLivroAss
+                 end-if
+                 add 1 to nPosicao
+                 READ tfLivroAss NEXT RECORD
+                    AT END MOVE HIGH-VALUES TO regLivroAss
+                 END-READ
+             END-PERFORM
+             CLOSE tfTemp
+             CLOSE tfLivroAss
+             OPEN INPUT tfTemp
+             OPEN OUTPUT tfLivroAss
+             READ tfTemp
+                AT END MOVE HIGH-VALUES TO regTemp
+             END-READ
+             PERFORM UNTIL regTemp = HIGH-VALUES
+                 WRITE regLivroAss FROM regTemp
+                 READ tfTemp
+                    AT END MOVE HIGH-VALUES TO regTemp
+                 END-READ
+             END-PERFORM
+             CLOSE tfLivroAss
+             OPEN I-O tfLivroAss
+           WHEN "tfLivroAut"
+             READ tfLivroAut NEXT RECORD
+                AT END MOVE HIGH-VALUES TO regLivroAut
+             END-READ
+             PERFORM UNTIL regLivroAut = HIGH-VALUES
+                 if g-npos-registro = nPosicao then
+                   WRITE regTemp FROM sTexto
+                 else
+                   WRITE regTemp FROM regLivroAut
+                 end-if
+                 add 1 to nPosicao
+                 READ tfLivroAut NEXT RECORD
+                    AT END MOVE HIGH-VALUES TO regLivroAut
+                 END-READ
+             END-PERFORM
+             CLOSE tfTemp
+             CLOSE tfLivroAut
+             OPEN INPUT tfTemp
+             OPEN OUTPUT tfLivroAut
+             READ tfTemp
+                AT END MOVE HIGH-VALUES TO regTemp
+             END-READ
+             PERFORM UNTIL regTemp = HIGH-VALUES
+                 WRITE regLivroAut FROM regTemp
+                 READ tfTemp
+                    AT END MOVE HIGH-VALUES TO regTemp
+                 END-READ
+             END-PERFORM
+             CLOSE tfLivroAut
+             OPEN I-O tfLivroAut
+           WHEN "tfCliente"
+             READ tfCliente NEXT RECORD
+                AT END MOVE HIGH-VALUES TO regCliente
+             END-READ
+             PERFORM UNTIL regCliente = HIGH-VALUES
+                 if g-npos-registro = nPosicao then
+                   WRITE regTemp FROM sTexto
+                 else
+                   WRITE regTemp FROM regCliente
+                 end-if
+                 add 1 to nPosicao
+                 READ tfCliente NEXT RECORD
+                    AT END MOVE HIGH-VALUES TO regCliente
+                 END-READ
+             END-PERFORM
+             CLOSE tfTemp
+             CLOSE tfCliente
+             OPEN INPUT tfTemp
+             OPEN OUTPUT tfCliente
+             READ tfTemp
+                AT END MOVE HIGH-VALUES TO regTemp
+             END-READ
+             PERFORM UNTIL regTemp = HIGH-VALUES
+                 WRITE regCliente FROM regTemp
+                 READ tfTemp
+                    AT END MOVE HIGH-VALUES TO regTemp
+                 END-READ
+             END-PERFORM
+             CLOSE tfCliente
+             OPEN I-O tfCliente
+           WHEN "tfEndereco"
+             READ tfEndereco NEXT RECORD
+                AT END MOVE HIGH-VALUES TO regEndereco
+             END-READ
+             PERFORM UNTIL regEndereco = HIGH-VALUES
+                 if g-npos-registro = nPosicao then
+                   WRITE regTemp FROM sTexto
+                 else
+                   WRITE regTemp FROM regEndereco
+                 end-if
+                 add 1 to nPosicao
+                 READ tfEndereco NEXT RECORD
+                    AT END MOVE HIGH-VALUES TO regEndereco
+                 END-READ
+             END-PERFORM
+             CLOSE tfTemp
+             CLOSE tfEndereco
+             OPEN INPUT tfTemp
+             OPEN OUTPUT tfEndereco
+             READ tfTemp
+                AT END MOVE HIGH-VALUES TO regTemp
+             END-READ
+             PERFORM UNTIL regTemp = HIGH-VALUES
+                 WRITE regEndereco FROM regTemp
+                 READ tfTemp
+                    AT END MOVE HIGH-VALUES TO regTemp
+                 END-READ
+             END-PERFORM
+             CLOSE tfEndereco
+             OPEN I-O tfEndereco
+           WHEN "tfVenda"
+             READ tfVenda NEXT RECORD
+                AT END MOVE HIGH-VALUES TO regVenda
+             END-READ
+             PERFORM UNTIL regVenda = HIGH-VALUES
+                 if g-npos-registro = nPosicao then
+                   WRITE regTemp FROM sTexto
+                 else
+                   WRITE regTemp FROM regVenda
+                 end-if
+                 add 1 to nPosicao
+                 READ tfVenda NEXT RECORD
+                    AT END MOVE HIGH-VALUES TO regVenda
+                 END-READ
+             END-PERFORM
+             CLOSE tfTemp
+             CLOSE tfVenda
+             OPEN INPUT tfTemp
+             OPEN OUTPUT tfVenda
+             READ tfTemp
+                AT END MOVE HIGH-VALUES TO regTemp
+             END-READ
+             PERFORM UNTIL regTemp = HIGH-VALUES
+                 WRITE regVenda FROM regTemp
+                 READ tfTemp
+                    AT END MOVE HIGH-VALUES TO regTemp
+                 END-READ
+             END-PERFORM
+             CLOSE tfVenda
+             OPEN I-O tfVenda
+         END-EVALUATE
          DISPLAY sMsgAcerto
+
+         call "retDataHora"
+         OPEN EXTEND tfAuditoria
+         STRING sArq(1:10) DELIMITED BY SIZE
+                " " DELIMITED BY SIZE
+                g-login-usuario DELIMITED BY SIZE
+                " " DELIMITED BY SIZE
+                g-retdatahora DELIMITED BY SIZE
+                " " DELIMITED BY SIZE
+                sMsgAcerto(1:19) DELIMITED BY SIZE
+           INTO regAuditoria
+         END-STRING
+         WRITE regAuditoria
+         CLOSE tfAuditoria.
        END PROGRAM escreveArq.
       *-------------------------------------------------------------
       * Monta o tamanho do registro no arquivo de acordo com o tipo de arquivo.
@@ -1094,12 +2220,13 @@
            WHEN sreg = opIdioma    move regIdioma    to g-LinhaReg
            WHEN sreg = opPais      move regPais      to g-LinhaReg
            WHEN sreg = opProfissao move regProfissao to g-LinhaReg
+           WHEN sreg = opUsuario   move regUsuario   to g-LinhaReg
            WHEN sreg = opLivro     move regLivro     to g-LinhaReg
            WHEN sreg = opLivroAss  move regLivroAss  to g-LinhaReg
            WHEN sreg = opLivroAut  move regLivroAut  to g-LinhaReg
            WHEN sreg = opCliente   move regCliente   to g-LinhaReg
            WHEN sreg = opVenda     move regVenda     to g-LinhaReg
-         END-EVALUATE
+         END-EVALUATE.
        END PROGRAM LinhaReg.
       *-------------------------------------------------------------
       * Retorna o tamanho do registro no arquivo de acordo com o tipo de arquivo.
@@ -1126,7 +2253,7 @@
            WHEN sreg = opLivroAut  move TAM-LIVAUT    to g-tamReg
            WHEN sreg = opCliente   move TAM-CLIENTE   to g-tamReg
            WHEN sreg = opVenda     move TAM-VENDA     to g-tamReg
-         END-EVALUATE
+         END-EVALUATE.
        END PROGRAM tamReg.
       *-------------------------------------------------------------
       * Seleciona o rotulo de cada campo de acordo com o tipo de arquivo.
@@ -1411,7 +2538,7 @@
                move 47 to g-nPosChave
                move 10 to g-nTamChave
            END-EVALUATE
-         end-if
+         end-if.
        END PROGRAM rotulo.
       *-------------------------------------------------------------
       * Indica se continua ou não mostrando um número máximo de linhas.
@@ -1450,7 +2577,7 @@
                END-EVALUATE
              END-PERFORM
            end-if
-         end-if
+         end-if.
        END PROGRAM ContinuaSN.
       *-------------------------------------------------------------
       * Lista vários registros de acordo com a pesquisa feita.
@@ -1495,7 +2622,7 @@
                                    by content sparam
                                    by content nparam 
          if sArq="tfAssunto" then
-           READ tfAssunto
+           READ tfAssunto NEXT RECORD
               AT END MOVE HIGH-VALUES TO regAssunto
            END-READ
            PERFORM UNTIL regAssunto = HIGH-VALUES or bQuebra = g-true
@@ -1530,7 +2657,7 @@
 
              if bProximo=g-true then
                add 1 to nPosicao             
-               READ tfAssunto
+               READ tfAssunto NEXT RECORD
                   AT END MOVE HIGH-VALUES TO regAssunto
                END-READ 
              end-if
@@ -1540,7 +2667,7 @@
              move g-ContinuaSN to bQuebra
            END-PERFORM
            move bRet to g-ListarTodos
-         end-if
+         end-if.
        END PROGRAM ListarTodos.
       *-------------------------------------------------------------
       * Lista vários registros entre arquivos de acordo com a pesquisa feita.
@@ -1593,7 +2720,7 @@
                                    by content sparam
                                    by content nparam 
          if sArq1="tfAssunto" then
-           READ tfAssunto
+           READ tfAssunto NEXT RECORD
               AT END MOVE HIGH-VALUES TO regAssunto
            END-READ
            PERFORM UNTIL regAssunto = HIGH-VALUES or bQuebra = g-true
@@ -1623,7 +2750,7 @@
                add 1 to nCont
              else
                add 1 to nPosicao             
-               READ tfAssunto
+               READ tfAssunto NEXT RECORD
                   AT END MOVE HIGH-VALUES TO regAssunto
                END-READ 
              end-if
@@ -1638,7 +2765,7 @@
                                   by content nparam
               DISPLAY g-rotulo
            end-if
-         end-if
+         end-if.
        END PROGRAM ListarRegLigados.
       *-------------------------------------------------------------
       * Valida a entrada de registros de acordo com a pesquisa feita.
@@ -1741,7 +2868,7 @@
            end-if 
            add 1 to ncont
          END-PERFORM  
-         move sres to g-validaEntrada        
+         move sres to g-validaEntrada.
        END PROGRAM validaEntrada.
       *-------------------------------------------------------------
       * Mostra a tela de login do sistema.
@@ -1751,10 +2878,10 @@
        PROGRAM-ID. frmLogin IS COMMON PROGRAM.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-         01 slinha    PIC X(255).
-         01 sparam    PIC X(255).
-         01 nparam1   PIC 9(7).
-         01 nparam2   PIC 9(7).
+         01 sparam        PIC X(255).
+         01 nparam1       PIC 9(7).
+         01 nparam2       PIC 9(7).
+         01 sSenhaDigitada PIC X(10).
        PROCEDURE DIVISION.
          move g-false to g-frmLogin
          DISPLAY "*------------------------------------------------"
@@ -1763,36 +2890,44 @@
          "              |"
          DISPLAY "*------------------------------------------------"
          "--------------*"
-         move "tfUsuario" to sparam
          move 1 to nparam1
-         move 3 to nparam2
-         call "validaEntrada" using by content sparam
-                                    by content opUsuario 
-                                    by content nparam1
-                                    by content tUsuario-login
-                                    by content nparam2
-                                    by content g-false
-                                    by content opTexto
-         move g-validaEntrada to slinha
-         if slinha not = "@" then
-            move 2 to nparam1
-            call "validaEntrada" using by content sparam
-                                    by content opUsuario 
-                                    by content nparam1
-                                    by content tUsuario-senha
-                                    by content nparam2
-                                    by content g-false
-                                    by content opSenha
-            move g-validaEntrada to slinha
-            if slinha not = "@" then
-               call "trim" using by content slinha(1:10)
-               move g-trim to tUsuario-login
-               call "trim" using by content slinha(11:10)
-               move g-trim to tUsuario-senha
-               move g-true to g-frmLogin
-            end-if
+         call "rotulo" using opUsuario, nparam1
+         DISPLAY g-rotulo WITH NO ADVANCING
+         ACCEPT tUsuario-login
+         call "trim" using by content tUsuario-login
+         move g-trim to tUsuario-login
+
+         move 2 to nparam1
+         call "rotulo" using opUsuario, nparam1
+         move g-rotulo to sparam
+         move 10 to nparam2
+         call "digitaSenha" using sparam, nparam2
+      *  a senha nunca fica em texto puro em tUsuario-senha, so o
+      *  hash dela (Requisito 007)
+         call "hashSenha" using by content g-digitaSenha
+         move g-hashSenha to sSenhaDigitada
+
+         call "tamReg" using by content opUsuario
+         move "tfUsuario" to sparam
+         call "pesqArqDireto" using sparam, tUsuario-login, g-tamReg
+         if g-achou-pesqArqDireto = "S" then
+           move g-pesqArqDireto(11:10) to tUsuario-senha
+      *    obtem o perfil do usuario para o controle de acesso
+      *    por papel (Requisito 006)
+           move g-pesqArqDireto(21:1) to g-perfil-usuario
+           if tUsuario-senha = sSenhaDigitada then
+             move g-true to g-frmLogin
+      *      guarda o login para a trilha de auditoria (Requisito 012)
+             move tUsuario-login to g-login-usuario
+           else
+             move 0 to nparam1
+             call "rotulo" using opUsuario, nparam1
+             DISPLAY g-rotulo
+           end-if
+         else
+           DISPLAY MSG-LOGINENCON
          end-if
-         DISPLAY " "
+         DISPLAY " ".
        END PROGRAM frmLogin.
       *-------------------------------------------------------------
       * Mostra os menus do sistema.
@@ -1823,7 +2958,8 @@
              DISPLAY "| 07. Cadastro de Profissões      |"
              DISPLAY "| 08. Cadastro de Clientes        |"
              DISPLAY "| 09. Cadastro de Livros          |"
-             DISPLAY "| 10. Voltar ao menu              |"
+             DISPLAY "| 10. Importar Lote de Livros     |"
+             DISPLAY "| 11. Voltar ao menu              |"
              DISPLAY "*---------------------------------*"
            WHEN num=3
              DISPLAY "*---------------------------------*"
@@ -1836,13 +2972,18 @@
              DISPLAY "| 07. Consulta de Profissões      |"
              DISPLAY "| 08. Consulta de Clientes        |"
              DISPLAY "| 09. Consulta de Livros          |"
-             DISPLAY "| 10. Voltar ao menu              |"
+             DISPLAY "| 10. Relatório de Reposição de E"
+                     "stoque      |"
+             DISPLAY "| 11. Reconciliar Ligações Órfãs  |"
+             DISPLAY "| 12. Voltar ao menu              |"
              DISPLAY "*---------------------------------*"
            WHEN num=4
              DISPLAY "*---------------------------------*"
              DISPLAY "| 01. Vender Livros               |"
              DISPLAY "| 02. Vendas Realizadas           |"
-             DISPLAY "| 03. Voltar ao menu              |"
+             DISPLAY "| 03. Cancelar Venda (Estorno)    |"
+             DISPLAY "| 04. Relatório de Vendas         |"
+             DISPLAY "| 05. Voltar ao menu              |"
              DISPLAY "*---------------------------------*"
            WHEN num=5
              DISPLAY "*---------------------------------*"
@@ -1915,7 +3056,7 @@
              DISPLAY "*--------------------------------------------"
                      "------------------*"
          END-EVALUATE
-         DISPLAY MSG-OPCAO WITH NO ADVANCING      
+         DISPLAY MSG-OPCAO WITH NO ADVANCING.
        END PROGRAM menu.
       *-------------------------------------------------------------
       * Realiza os cadastros de acordo com o tipo de arquivo.
@@ -1930,6 +3071,14 @@
          01 sparam    PIC X(255).
          01 nparam1   PIC 9(7).
          01 nparam2   PIC 9(7).
+      * captura da forma de pagamento/parcelas da venda (Req. 014)
+         01 sQtdParc    PIC X(7).
+         01 nQtdParc    PIC 9(7).
+         01 nParcStatus PIC S9(7).
+         01 nParcCont   PIC 9(2).
+      * checagem de inadimplencia antes de completar a venda (Req.015)
+         01 bVendaOk               PIC 9.
+         01 sConfirmaInadimplente  PIC X.
        LINKAGE SECTION.
          01 sreg  PIC 99.
          01 sacao PIC 9.
@@ -2396,11 +3545,75 @@
                      if g-validaCPF = g-true then
                        move 2 to nparam1
                        call "rotulo" using opCliente, nparam1
-                       DISPLAY " " g-rotulo 
-                       DISPLAY slinha(g-nPosChave:g-nTamChave)                          
-                       call "frmCadLigados" using opVenda, 
-                                            opNovo, tVenda-cpf
-                     else 
+                       DISPLAY " " g-rotulo
+                       DISPLAY slinha(g-nPosChave:g-nTamChave)
+      *                nao estende novo credito a cliente com parcela
+      *                vencida em aberto (Requisito 015)
+                       move g-true to bVendaOk
+                       call "verificaInadimplencia" using tVenda-cpf
+                       if g-inadimplente = "S" then
+                         DISPLAY "Aviso: cliente possui "
+                                 g-qtdparcelasvencidas
+                                 " parcela(s) vencida(s) em aberto!"
+                         DISPLAY "Deseja continuar mesmo assim? "
+                                 "(S/N): " WITH NO ADVANCING
+                         ACCEPT sConfirmaInadimplente
+                         if sConfirmaInadimplente not = "S" and
+                            sConfirmaInadimplente not = "s" then
+                           move g-false to bVendaOk
+                           DISPLAY "Venda cancelada."
+                         end-if
+                       end-if
+                       if bVendaOk = g-true then
+      *                  forma de pagamento e parcelamento,
+      *                  replicados em cada linha de regVenda desta
+      *                  venda (Requisito 014)
+                         move "A" to g-venda-formapagto
+                         move ZEROS to g-venda-qtdparcelas
+                         PERFORM VARYING nParcCont FROM 1 BY 1
+                                 UNTIL nParcCont > 12
+                           move SPACES to
+                                g-venda-parcela-vencimento(nParcCont)
+                           move "A" to
+                                g-venda-parcela-situacao(nParcCont)
+                         END-PERFORM
+                         DISPLAY "Forma de pagamento (A-Vista/C-Cart"
+                                 "ao/P-Parcelado): " WITH NO ADVANCING
+                         ACCEPT g-venda-formapagto
+                         if g-venda-formapagto = "P" then
+                           move -1 to nParcStatus
+                           PERFORM UNTIL nParcStatus = 0
+                             move "Quantas parcelas (1 a 12)?: "
+                               to sparam
+                             call "validaNumero" using sparam,
+                                                        sQtdParc
+                             move g-validaNumero to sQtdParc
+                             move sQtdParc to nQtdParc
+                             if nQtdParc > 12 then
+                               DISPLAY "Máximo de 12 parcelas."
+                             else
+                               move 0 to nParcStatus
+                             end-if
+                           END-PERFORM
+                           move nQtdParc to g-venda-qtdparcelas
+                           PERFORM VARYING nParcCont FROM 1 BY 1
+                                   UNTIL nParcCont > nQtdParc
+                             STRING "Vencimento da parcela " nParcCont
+                                    " (dd/mm/aaaa): "
+                                    DELIMITED BY SIZE INTO sparam
+                             call "validaDataHora" using sparam,
+                               g-venda-parcela-vencimento(nParcCont),
+                               g-true
+                             move g-validaDataHora to
+                               g-venda-parcela-vencimento(nParcCont)
+                             move "A" to
+                               g-venda-parcela-situacao(nParcCont)
+                           END-PERFORM
+                         end-if
+                         call "frmCadLigados" using opVenda,
+                                              opNovo, tVenda-cpf
+                       end-if
+                     else
                        DISPLAY MSG-CPFINV
                      end-if
                    end-if
@@ -2423,7 +3636,7 @@
                    call "subMenu" using nparam1, sreg
                  end-if
              END-EVALUATE  
-         END-EVALUATE
+         END-EVALUATE.
        END PROGRAM frmCadastros.
       *-------------------------------------------------------------
       * Realiza as consultas de acordo com o tipo de arquivo.
@@ -2660,7 +3873,7 @@
          END-EVALUATE
          if slinha = "@" then
            DISPLAY " " WITH NO ADVANCING
-         end-if
+         end-if.
        END PROGRAM frmConsultas.
       *-------------------------------------------------------------
       * Mostra a tela de alteração de senha do sistema e realiza a alteração.
@@ -2677,23 +3890,27 @@
          01 sparam1        PIC X(255).
          01 nparam1        PIC 9(7).
          01 nparam2        PIC 9(7).
+         01 sHashAtual     PIC X(10).
+         01 sHashNova      PIC X(10).
        PROCEDURE DIVISION.
          move 1 to nparam1
          call "rotulo" using opUsuario, nparam1
-         DISPLAY g-rotulo tUsuario-login 
+         DISPLAY g-rotulo tUsuario-login
          move 1 to nopcao
          move g-false to bQuebra
          PERFORM UNTIL bQuebra = g-true
-           EVALUATE TRUE	
+           EVALUATE TRUE
              WHEN nopcao = 1
                move "Senha Atual: " to sparam1
                move 10 to nparam1
                call "digitaSenha" using sparam1, nparam1
                move g-digitaSenha to sSenhaAtual
-               if sSenhaAtual not = tUsuario-senha then
+               call "hashSenha" using by content sSenhaAtual
+               move g-hashSenha to sHashAtual
+               if sHashAtual not = tUsuario-senha then
                   DISPLAY MSG-SENCONFERE
                   move g-true to bQuebra
-               else 
+               else
                  move 2 to nopcao
                end-if
              WHEN nopcao = 2
@@ -2713,20 +3930,32 @@
              WHEN nopcao = 3
                call "tamReg" using by content opUsuario
                move "tfUsuario" to sparam1
-               move 1 to nparam1
-               move 10 to nparam2
-               call "pesqArq" using sparam1, tUsuario-login, 
-                                 nparam1, nparam2, g-tamReg                
-               if g-pesqArq="@" then
+               call "pesqArqDireto" using sparam1, tUsuario-login,
+                                          g-tamReg
+               if g-achou-pesqArqDireto not = "S" then
                  DISPLAY MSG-LOGINENCON
                else
-                 move sConfirmaSenha to tUsuario-senha
+      *            escreveArq troca o registro na posicao
+      *            g-npos-registro (varredura sequencial); pesqArqDireto
+      *            nao seta esse indice, entao pesqArq precisa rodar
+      *            aqui para localizar a posicao do login antes de
+      *            gravar, do mesmo jeito que o fluxo de Alterar faz
+      *            para os demais cadastros (via validaEntrada).
+                 call "tamReg" using by content opUsuario
+                 move "tfUsuario" to sparam1
+                 move 1 to nparam1
+                 move 10 to nparam2
+                 call "pesqArq" using sparam1, tUsuario-login,
+                                       nparam1, nparam2, g-tamReg
+                 call "hashSenha" using by content sConfirmaSenha
+                 move g-hashSenha to sHashNova
+                 move sHashNova to tUsuario-senha
                  move 9 to nparam1
                  call "subMenu" using nparam1, opUsuario
                  move g-true to bQuebra
                end-if
            END-EVALUATE
-         END-PERFORM       
+         END-PERFORM.
        END PROGRAM frmAlterarSenha.
       *-------------------------------------------------------------
       * Executa uma ação de gravação de acordo com o tipo de arquivo.
@@ -2752,6 +3981,7 @@
            WHEN sreg = opIdioma    move "tfIdioma"    to sparam
            WHEN sreg = opPais      move "tfPais"      to sparam
            WHEN sreg = opProfissao move "tfProfissao" to sparam
+           WHEN sreg = opUsuario   move "tfUsuario"   to sparam
            WHEN sreg = opLivro     move "tfLivro"     to sparam
            WHEN sreg = opLivroAss  move "tfLivroAss"  to sparam
            WHEN sreg = opLivroAut  move "tfLivroAut"  to sparam
@@ -2772,7 +4002,7 @@
              call "repete" using saster, g-tamReg
              call "escreveArq" using sparam, g-LinhaReg, 
                                  MSG-REGEXC, MSG-REGNEXC
-         END-EVALUATE  
+         END-EVALUATE.
        END PROGRAM btnAcao.
       *-------------------------------------------------------------
       * Seleciona o menu e/ou a tela certa de acordo com o tipo de arquivo.
@@ -2825,7 +4055,10 @@
                  WHEN opSubMenu = 1  
                    call "frmCadastros" using sreg, opAlterar
                    move g-false to bSOp
-                 WHEN opSubMenu = 2  
+                 WHEN opSubMenu = 2 AND g-perfil-usuario not = "A"
+                   DISPLAY MSG-SEMPERMISSAO
+                   move g-false to bSOp
+                 WHEN opSubMenu = 2
                    call "frmCadastros" using sreg, opExcluir
                    move g-false to bSOp
                  WHEN opSubMenu = 3 move g-false to bSOp
@@ -2885,7 +4118,7 @@
                  WHEN OTHER DISPLAY MSG-ERRO
                END-EVALUATE
              END-PERFORM
-         END-EVALUATE
+         END-EVALUATE.
        END PROGRAM subMenu.
       *-------------------------------------------------------------
       * Seleciona o submenu e/ou a tela certa de acordo com número do menu.
@@ -2948,7 +4181,7 @@
        PROCEDURE DIVISION USING num.
          move g-true to bSOp
          EVALUATE TRUE
-      *    Cadastros  
+      *    Cadastros
            WHEN num = 1
              PERFORM UNTIL bSOp = g-false
                move 2 to nparam
@@ -2956,7 +4189,7 @@
                ACCEPT opSubMenu
                move 6 to nparam
                EVALUATE TRUE
-                 WHEN opSubMenu = 1  
+                 WHEN opSubMenu = 1
                    call "subMenu" using nparam, opAssunto
                  WHEN opSubMenu = 2  
                    call "subMenu" using nparam, opAutor
@@ -2972,13 +4205,15 @@
                    call "subMenu" using nparam, opProfissao
                  WHEN opSubMenu = 8  
                    call "subMenu" using nparam, opCliente
-                 WHEN opSubMenu = 9  
+                 WHEN opSubMenu = 9
                    call "subMenu" using nparam, opLivro
-                 WHEN opSubMenu = 10 move g-false to bSOp
+                 WHEN opSubMenu = 10
+                   call "importaLivros"
+                 WHEN opSubMenu = 11 move g-false to bSOp
                  WHEN OTHER DISPLAY MSG-ERRO
                END-EVALUATE
              END-PERFORM
-      *    Pesquisas  
+      *    Pesquisas
            WHEN num = 2
              PERFORM UNTIL bSOp = g-false
                move 3 to nparam
@@ -3002,13 +4237,17 @@
                    call "subMenu" using nparam, opProfissao
                  WHEN opSubMenu = 8  
                    call "subMenu" using nparam, opCliente
-                 WHEN opSubMenu = 9  
+                 WHEN opSubMenu = 9
                    call "subMenu" using nparam, opLivro
-                 WHEN opSubMenu = 10 move g-false to bSOp
+                 WHEN opSubMenu = 10
+                   call "relatorioEstoque"
+                 WHEN opSubMenu = 11
+                   call "reconciliaLigados"
+                 WHEN opSubMenu = 12 move g-false to bSOp
                  WHEN OTHER DISPLAY MSG-ERRO
                END-EVALUATE
              END-PERFORM
-      *    Vendas  
+      *    Vendas
            WHEN num = 3
              PERFORM UNTIL bSOp = g-false
                move 4 to nparam
@@ -3018,14 +4257,18 @@
                  WHEN opSubMenu = 1  
                    move 6 to nparam
                    call "subMenu" using nparam, opVenda
-                 WHEN opSubMenu = 2  
+                 WHEN opSubMenu = 2
                    move 12 to nparam
                    call "subMenu" using nparam, opVenda
-                 WHEN opSubMenu = 3 move g-false to bSOp
+                 WHEN opSubMenu = 3
+                   call "estornarVenda"
+                 WHEN opSubMenu = 4
+                   call "relatorioVendas"
+                 WHEN opSubMenu = 5 move g-false to bSOp
                  WHEN OTHER DISPLAY MSG-ERRO
                END-EVALUATE
              END-PERFORM
-      *    Opcoes  
+      *    Opcoes
            WHEN num = 4
              PERFORM UNTIL bSOp = g-false
                move 5 to nparam
@@ -3048,7 +4291,7 @@
                  WHEN OTHER DISPLAY MSG-ERRO
                END-EVALUATE
              END-PERFORM
-         END-EVALUATE
+         END-EVALUATE.
        END PROGRAM usaMenu.
       *-------------------------------------------------------------
       * Mostra as entradas e as saídas do sistema.
@@ -3067,6 +4310,9 @@
          01 nparam3    PIC 9(7).
          01 nparam4    PIC 9(7).
          01 nparam5    PIC 9(7).
+      *  sugestao de cidade/estado a partir do CEP (Requisito 008)
+         01 sCidadeDigitada PIC X(30).
+         01 sEstadoDigitada PIC X(20).
        LINKAGE SECTION.
          01 sreg       PIC 99.
          01 slinha     PIC X(255).
@@ -3145,14 +4391,32 @@
                  call "rotulo" using sreg, nparam
                  DISPLAY g-rotulo WITH NO ADVANCING
                  ACCEPT tEndereco-cep
+      *          preenche cidade/estado a partir do CEP; o usuario
+      *          confirma deixando o campo em branco ou digita outro
+      *          valor para sobrescrever a sugestao (Requisito 008)
+                 call "cepLookup" using tEndereco-cep
+                 if g-achou-cepLookup = "S" then
+                   move g-cepLookup-cidade to tEndereco-cidade
+                   move g-cepLookup-estado to tEndereco-estado
+                 end-if
                  move 5 to nparam
                  call "rotulo" using sreg, nparam
-                 DISPLAY g-rotulo WITH NO ADVANCING
-                 ACCEPT tEndereco-cidade
+                 DISPLAY g-rotulo tEndereco-cidade
+                     " (ENTER para manter)" WITH NO ADVANCING
+                 move SPACES to sCidadeDigitada
+                 ACCEPT sCidadeDigitada
+                 if sCidadeDigitada not = SPACES then
+                   move sCidadeDigitada to tEndereco-cidade
+                 end-if
                  move 6 to nparam
                  call "rotulo" using sreg, nparam
-                 DISPLAY g-rotulo WITH NO ADVANCING
-                 ACCEPT tEndereco-estado
+                 DISPLAY g-rotulo tEndereco-estado
+                     " (ENTER para manter)" WITH NO ADVANCING
+                 move SPACES to sEstadoDigitada
+                 ACCEPT sEstadoDigitada
+                 if sEstadoDigitada not = SPACES then
+                   move sEstadoDigitada to tEndereco-estado
+                 end-if
                WHEN nOpcao = 3
                  move slinha(1:10) to tEndereco-codigo 
                  move slinha(11:40) to tEndereco-logradouro
@@ -3419,18 +4683,25 @@
                                       opVenda, g-false
                WHEN nOpcao = 2
                  DISPLAY "DataHoraVenda       CPF            ISBN"
-                 "          PreçoVenda"
+                 "          PreçoVenda Situação FPgto Parcelas"
                  DISPLAY "-------------       ---            ----"
-                 "          ----------"
+                 "          ---------- -------- ----- --------"
                WHEN nOpcao = 3
-                 move slinha(1:19) to tVenda-dthrvenda 
-                 move slinha(20:14) to tVenda-cpf 
+                 move slinha(1:19) to tVenda-dthrvenda
+                 move slinha(20:14) to tVenda-cpf
                  move slinha(34:13) to tVenda-isbn
                  move slinha(47:10) to tVenda-precovenda
-                 DISPLAY tVenda-dthrvenda " " tVenda-cpf " " 
-                         tVenda-isbn " " tVenda-precovenda
+                 move slinha(57:1)  to tVenda-cancelada
+      *          forma de pagamento e parcelas (Requisito 014)
+                 move slinha(58:1)  to tVenda-formapagto
+                 move slinha(59:2)  to tVenda-qtdparcelas
+                 move slinha(61:132) to tVenda-parcelas
+                 DISPLAY tVenda-dthrvenda " " tVenda-cpf " "
+                         tVenda-isbn " " tVenda-precovenda " "
+                         tVenda-cancelada " " tVenda-formapagto
+                         " " tVenda-qtdparcelas
              END-EVALUATE
-         END-EVALUATE
+         END-EVALUATE.
        END PROGRAM mostrarDados.
       *-------------------------------------------------------------
       * Mostra as sub informções de entrada e de saída.
@@ -3607,7 +4878,7 @@
                move sPreco to g-nPreco
                DISPLAY sPreco
              end-if
-         END-EVALUATE
+         END-EVALUATE.
        END PROGRAM mostrarSubDados.
       *-------------------------------------------------------------
       * Realiza os cadastros dos arquivos que se ligam a outros arquivos.
@@ -3749,6 +5020,27 @@
                                 move "tfLivro" to sparam
                                 call "escreveArq" using sparam,
                                                slinha, " ", " "
+                                move "N" to tVenda-cancelada
+      *                         forma de pagamento/parcelas colhidas
+      *                         em frmCadastros (Requisito 014)
+                                move g-venda-formapagto to
+                                     tVenda-formapagto
+                                move g-venda-qtdparcelas to
+                                     tVenda-qtdparcelas
+                                move g-venda-parcelas to
+                                     tVenda-parcelas
+      *                         tfVenda fica aberto I-O durante toda a
+      *                         sessao (READ/REWRITE em estornarVenda,
+      *                         relatorioVendas, verificaInadimplencia);
+      *                         WRITE so e permitido com o arquivo
+      *                         sequencial aberto OUTPUT/EXTEND, entao
+      *                         fecha/reabre em volta da gravacao e
+      *                         devolve o arquivo a I-O em seguida.
+                                CLOSE tfVenda
+                                OPEN EXTEND tfVenda
+                                WRITE regVenda
+                                CLOSE tfVenda
+                                OPEN I-O tfVenda
                              end-if
                           end-if
                           add 1 to nCont
@@ -3776,7 +5068,7 @@
                  call "ExcluirRegLigados" using sparam, sreg, 
                                     nparam1, nparam2, sCodigo
              END-EVALUATE
-         END-EVALUATE
+         END-EVALUATE.
        END PROGRAM frmCadLigados.
       *-------------------------------------------------------------
       * Realiza a exclusão dos arquivos de ligação.
@@ -3785,41 +5077,595 @@
       * nPosChave - a posicao inicial da chave dentro do registro
       * nTamChave - o tamanho da chave dentro do registro
       * sChave - a chave a ser excluida
+      *
+      * Reescreve o arquivo inteiro sem os registros cuja chave bate
+      * com sChave (mesma tecnica de compactacao via arquivo
+      * temporario do escreveArq), removendo TODOS os registros
+      * ligados aquela chave e nao apenas o primeiro encontrado -
+      * senao um livro com mais de um assunto/autor ficaria com
+      * ligacoes orfas em livroass.dat/livroaut.dat apos a exclusao
+      * do livro (Requisito 009).
       *-------------------------------------------------------------
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ExcluirRegLigados IS COMMON PROGRAM.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+         SELECT tfTempLig ASSIGN TO "templig.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                ACCESS MODE IS SEQUENTIAL.
        DATA DIVISION.
-       WORKING-STORAGE SECTION.
-         01 bQuebra        PIC 9.
+       FILE SECTION.
+         FD tfTempLig.
+         01 regTempLig PIC X(23).
        LINKAGE SECTION.
          01 sArq       PIC X(255).
          01 sreg       PIC 99.
          01 nPosChave  PIC 9(7).
          01 nTamChave  PIC 9(7).
          01 sChave     PIC X(255).
-       PROCEDURE DIVISION USING sArq, sreg, nPosChave, 
+       PROCEDURE DIVISION USING sArq, sreg, nPosChave,
                                       nTamChave, sChave.
-         move g-false to bQuebra
-      *   seek(sArq, 0)
-         if sArq="tfLivroAss" then
-           READ tfLivroAss
+         if sArq = "tfLivroAss" then
+           OPEN OUTPUT tfTempLig
+           READ tfLivroAss NEXT RECORD
               AT END MOVE HIGH-VALUES TO regLivroAss
            END-READ
-           PERFORM UNTIL regAssunto = HIGH-VALUES or bQuebra = g-true
-             call "trim" using by content 
-                regAssunto(nPosChave:nTamChave)
-             if g-trim = sChave then
-               call "btnAcao" using sreg,opConfirmaExclusao
-      *         move nPosicao to g-npos-registro
-               move g-true to bQuebra
-             else
-      *         add 1 to nPosicao              
-               READ tfLivroAss
-                  AT END MOVE HIGH-VALUES TO regLivroAss
-               END-READ 
+           PERFORM UNTIL regLivroAss = HIGH-VALUES
+             call "trim" using by content
+                regLivroAss(nPosChave:nTamChave)
+             if g-trim not = sChave then
+               WRITE regTempLig FROM regLivroAss
              end-if
+             READ tfLivroAss NEXT RECORD
+                AT END MOVE HIGH-VALUES TO regLivroAss
+             END-READ
+           END-PERFORM
+           CLOSE tfTempLig
+           CLOSE tfLivroAss
+           OPEN INPUT tfTempLig
+           OPEN OUTPUT tfLivroAss
+           READ tfTempLig
+              AT END MOVE HIGH-VALUES TO regTempLig
+           END-READ
+           PERFORM UNTIL regTempLig = HIGH-VALUES
+             WRITE regLivroAss FROM regTempLig
+             READ tfTempLig
+                AT END MOVE HIGH-VALUES TO regTempLig
+             END-READ
            END-PERFORM
+           CLOSE tfTempLig
+           CLOSE tfLivroAss
+           OPEN I-O tfLivroAss
          end-if
+         if sArq = "tfLivroAut" then
+           OPEN OUTPUT tfTempLig
+           READ tfLivroAut NEXT RECORD
+              AT END MOVE HIGH-VALUES TO regLivroAut
+           END-READ
+           PERFORM UNTIL regLivroAut = HIGH-VALUES
+             call "trim" using by content
+                regLivroAut(nPosChave:nTamChave)
+             if g-trim not = sChave then
+               WRITE regTempLig FROM regLivroAut
+             end-if
+             READ tfLivroAut NEXT RECORD
+                AT END MOVE HIGH-VALUES TO regLivroAut
+             END-READ
+           END-PERFORM
+           CLOSE tfTempLig
+           CLOSE tfLivroAut
+           OPEN INPUT tfTempLig
+           OPEN OUTPUT tfLivroAut
+           READ tfTempLig
+              AT END MOVE HIGH-VALUES TO regTempLig
+           END-READ
+           PERFORM UNTIL regTempLig = HIGH-VALUES
+             WRITE regLivroAut FROM regTempLig
+             READ tfTempLig
+                AT END MOVE HIGH-VALUES TO regTempLig
+             END-READ
+           END-PERFORM
+           CLOSE tfTempLig
+           CLOSE tfLivroAut
+           OPEN I-O tfLivroAut
+         end-if.
        END PROGRAM ExcluirRegLigados.
+      *-------------------------------------------------------------
+      * Relatorio de Reposicao de Estoque (Requisito 003): lista os
+      * livros cuja quantidade em estoque esta abaixo do limite
+      * g-limite-reposicao-estoque.
+      *-------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. relatorioEstoque IS COMMON PROGRAM.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+         01 nTotalReposicao PIC 9(5) VALUE ZEROS.
+       PROCEDURE DIVISION.
+         move ZEROS to nTotalReposicao
+         DISPLAY "-- Relatorio de Reposicao de Estoque --"
+         DISPLAY "Limite de estoque: " WITH NO ADVANCING
+         ACCEPT g-limite-reposicao-estoque
+         DISPLAY "ISBN          Titulo                              "
+                 "        Qtd  Cod.Editora"
+      *    tfLivro e ACCESS MODE IS DYNAMIC com RECORD KEY tLivro-isbn;
+      *    fecha e reabre antes de varrer para garantir que o cursor
+      *    sequencial comece do primeiro registro, caso outra rotina
+      *    (reconciliaLigados, estornarVenda, importaLivros) tenha
+      *    deixado o cursor posicionado por uma leitura indexada.
+         CLOSE tfLivro
+         OPEN INPUT tfLivro
+         READ tfLivro NEXT RECORD
+           AT END MOVE HIGH-VALUES TO regLivro
+         END-READ
+         PERFORM UNTIL regLivro = HIGH-VALUES
+           IF tLivro-qtdestoque < g-limite-reposicao-estoque THEN
+             DISPLAY tLivro-isbn SPACE tLivro-titulo SPACE
+                tLivro-qtdestoque SPACE tLivro-codeditora
+             ADD 1 TO nTotalReposicao
+           END-IF
+           READ tfLivro NEXT RECORD
+             AT END MOVE HIGH-VALUES TO regLivro
+           END-READ
+         END-PERFORM
+         CLOSE tfLivro
+         OPEN I-O tfLivro
+         IF nTotalReposicao = ZEROS THEN
+            DISPLAY "Nenhum livro abaixo do limite de estoque."
+         END-IF
+         ACCEPT g-tecla-return.
+       END PROGRAM relatorioEstoque.
+      *-------------------------------------------------------------
+      * Reconcilia livroass.dat/livroaut.dat, removendo ligações cujo
+      * ISBN não existe mais em tfLivro (Requisito 009). Isto cobre
+      * ligações órfãs deixadas por versões anteriores do sistema, em
+      * complemento à exclusão em cascata feita agora por
+      * ExcluirRegLigados sempre que um livro é excluído.
+      *-------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. reconciliaLigados IS COMMON PROGRAM.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+         SELECT tfTempRec ASSIGN TO "temprec.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                ACCESS MODE IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+         FD tfTempRec.
+         01 regTempRec PIC X(23).
+       WORKING-STORAGE SECTION.
+         01 nOrfaosAss PIC 9(7) VALUE ZEROS.
+         01 nOrfaosAut PIC 9(7) VALUE ZEROS.
+       PROCEDURE DIVISION.
+         DISPLAY "-- Reconciliação de Ligações Órfãs --"
+         move ZEROS to nOrfaosAss
+         OPEN OUTPUT tfTempRec
+         READ tfLivroAss NEXT RECORD
+            AT END MOVE HIGH-VALUES TO regLivroAss
+         END-READ
+         PERFORM UNTIL regLivroAss = HIGH-VALUES
+           move tLivroAss-isbn to tLivro-isbn
+           READ tfLivro
+             INVALID KEY
+               add 1 to nOrfaosAss
+               DISPLAY "Órfão removido em livroass.dat - ISBN "
+                       tLivroAss-isbn " assunto "
+                       tLivroAss-codassunto
+             NOT INVALID KEY
+               WRITE regTempRec FROM regLivroAss
+           END-READ
+           READ tfLivroAss NEXT RECORD
+              AT END MOVE HIGH-VALUES TO regLivroAss
+           END-READ
+         END-PERFORM
+         CLOSE tfTempRec
+         CLOSE tfLivroAss
+         OPEN INPUT tfTempRec
+         OPEN OUTPUT tfLivroAss
+         READ tfTempRec
+            AT END MOVE HIGH-VALUES TO regTempRec
+         END-READ
+         PERFORM UNTIL regTempRec = HIGH-VALUES
+           WRITE regLivroAss FROM regTempRec
+           READ tfTempRec
+              AT END MOVE HIGH-VALUES TO regTempRec
+           END-READ
+         END-PERFORM
+         CLOSE tfTempRec
+         CLOSE tfLivroAss
+         OPEN I-O tfLivroAss
+
+         move ZEROS to nOrfaosAut
+         OPEN OUTPUT tfTempRec
+         READ tfLivroAut NEXT RECORD
+            AT END MOVE HIGH-VALUES TO regLivroAut
+         END-READ
+         PERFORM UNTIL regLivroAut = HIGH-VALUES
+           move tLivroAut-isbn to tLivro-isbn
+           READ tfLivro
+             INVALID KEY
+               add 1 to nOrfaosAut
+               DISPLAY "Órfão removido em livroaut.dat - ISBN "
+                       tLivroAut-isbn " autor "
+                       tLivroAut-codautor
+             NOT INVALID KEY
+               WRITE regTempRec FROM regLivroAut
+           END-READ
+           READ tfLivroAut NEXT RECORD
+              AT END MOVE HIGH-VALUES TO regLivroAut
+           END-READ
+         END-PERFORM
+         CLOSE tfTempRec
+         CLOSE tfLivroAut
+         OPEN INPUT tfTempRec
+         OPEN OUTPUT tfLivroAut
+         READ tfTempRec
+            AT END MOVE HIGH-VALUES TO regTempRec
+         END-READ
+         PERFORM UNTIL regTempRec = HIGH-VALUES
+           WRITE regLivroAut FROM regTempRec
+           READ tfTempRec
+              AT END MOVE HIGH-VALUES TO regTempRec
+           END-READ
+         END-PERFORM
+         CLOSE tfTempRec
+         CLOSE tfLivroAut
+         OPEN I-O tfLivroAut
+
+         DISPLAY "Total de ligações órfãs removidas em livroass.dat: "
+                 nOrfaosAss
+         DISPLAY "Total de ligações órfãs removidas em livroaut.dat: "
+                 nOrfaosAut
+         ACCEPT g-tecla-return.
+       END PROGRAM reconciliaLigados.
+      *-------------------------------------------------------------
+      * Importa em lote novos titulos de um arquivo do fornecedor
+      * para livro.dat (Requisito 013). O arquivo do fornecedor
+      * segue o mesmo layout fixo de regLivro (TAM-LIVRO posicoes),
+      * ja que codeditora/codidioma sao os codigos numericos ja
+      * cadastrados em tfEditora/tfIdioma - o fornecedor nao tem
+      * como usar o seletor interativo (mostrarSubDados) que a tela
+      * de cadastro individual usa. Cada linha e validada com
+      * validaISBN e checada contra duplicidade com pesqArqDireto,
+      * que faz a checagem por chave direta (O(1)) em vez da
+      * varredura sequencial de pesqArq - mais adequado ao volume de
+      * um import em lote.
+      *-------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. importaLivros IS COMMON PROGRAM.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+         SELECT tfImportLivro ASSIGN TO "importlivro.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                ACCESS MODE IS SEQUENTIAL
+                FILE STATUS IS ws-fs-tfImportLivro.
+       DATA DIVISION.
+       FILE SECTION.
+         FD tfImportLivro.
+         01 regImportLivro PIC X(143).
+       WORKING-STORAGE SECTION.
+         01 ws-fs-tfImportLivro PIC XX VALUE "00".
+         01 nImportados PIC 9(7) VALUE ZEROS.
+         01 nDuplicados PIC 9(7) VALUE ZEROS.
+         01 nInvalidos  PIC 9(7) VALUE ZEROS.
+       PROCEDURE DIVISION.
+         DISPLAY "-- Importação em Lote de Livros --"
+         move ZEROS to nImportados
+         move ZEROS to nDuplicados
+         move ZEROS to nInvalidos
+         OPEN INPUT tfImportLivro
+         if ws-fs-tfImportLivro not = "00" then
+           DISPLAY "Arquivo importlivro.dat não encontrado."
+         else
+           READ tfImportLivro
+              AT END MOVE HIGH-VALUES TO regImportLivro
+           END-READ
+           PERFORM UNTIL regImportLivro = HIGH-VALUES
+             move regImportLivro to regLivro
+             call "validaISBN" using by content tLivro-isbn
+             if g-validaISBN = g-true then
+               call "pesqArqDireto" using "tfLivro", tLivro-isbn,
+                      TAM-LIVRO
+               if g-achou-pesqArqDireto = "S" then
+                 add 1 to nDuplicados
+                 DISPLAY "Duplicado, ignorado - ISBN " tLivro-isbn
+               else
+                 WRITE regLivro
+                   INVALID KEY
+                     add 1 to nDuplicados
+                     DISPLAY "Duplicado, ignorado - ISBN "
+                             tLivro-isbn
+                   NOT INVALID KEY
+                     add 1 to nImportados
+                 END-WRITE
+               end-if
+             else
+               add 1 to nInvalidos
+               DISPLAY "ISBN inválido, ignorado - " tLivro-isbn
+             end-if
+             READ tfImportLivro
+                AT END MOVE HIGH-VALUES TO regImportLivro
+             END-READ
+           END-PERFORM
+           CLOSE tfImportLivro
+         end-if
+         DISPLAY "Total importado: " nImportados
+         DISPLAY "Total duplicado (ignorado): " nDuplicados
+         DISPLAY "Total com ISBN inválido (ignorado): " nInvalidos
+         ACCEPT g-tecla-return.
+       END PROGRAM importaLivros.
+      *-------------------------------------------------------------
+      * Cancela uma venda ja realizada (estorno - Requisito 004):
+      * localiza a venda pela data/hora, CPF do cliente e ISBN do
+      * livro, marca tVenda-cancelada e devolve o livro ao estoque.
+      *-------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. estornarVenda IS COMMON PROGRAM.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+         01 sDtHrVenda PIC X(19).
+         01 sCpf       PIC X(14).
+         01 sIsbn      PIC X(13).
+         01 bAchou     PIC 9 VALUE 0.
+       PROCEDURE DIVISION.
+         DISPLAY "-- Cancelar Venda (Estorno) --"
+         DISPLAY "Data/Hora da venda (dd/mm/yyyy hh:mm:ss): "
+                 WITH NO ADVANCING
+         ACCEPT sDtHrVenda
+         DISPLAY "CPF do cliente: " WITH NO ADVANCING
+         ACCEPT sCpf
+         DISPLAY "ISBN do livro: " WITH NO ADVANCING
+         ACCEPT sIsbn
+         move 0 to bAchou
+      *  reabre tfVenda para garantir a varredura desde o inicio do
+      *  arquivo, ja que o cursor sequencial e compartilhado com
+      *  relatorioVendas/verificaInadimplencia (mesma tecnica usada
+      *  em verificaInadimplencia)
+         CLOSE tfVenda
+         OPEN I-O tfVenda
+         READ tfVenda NEXT RECORD
+           AT END MOVE HIGH-VALUES TO regVenda
+         END-READ
+         PERFORM UNTIL regVenda = HIGH-VALUES OR bAchou = 1
+           IF tVenda-dthrvenda = sDtHrVenda AND tVenda-cpf = sCpf
+              AND tVenda-isbn = sIsbn AND tVenda-cancelada = "N" THEN
+             move "S" to tVenda-cancelada
+             REWRITE regVenda
+             move 1 to bAchou
+             move sIsbn to tLivro-isbn
+             READ tfLivro
+               INVALID KEY
+                 DISPLAY "Aviso: livro nao encontrado, estoque nao "
+                         "foi ajustado."
+               NOT INVALID KEY
+                 ADD 1 TO tLivro-qtdestoque
+                 REWRITE regLivro
+             END-READ
+             DISPLAY "Venda cancelada e estoque estornado com sucesso!"
+           ELSE
+             READ tfVenda NEXT RECORD
+               AT END MOVE HIGH-VALUES TO regVenda
+             END-READ
+           END-IF
+         END-PERFORM
+         IF bAchou = 0 THEN
+            DISPLAY "Venda nao encontrada ou ja cancelada!"
+         END-IF
+         ACCEPT g-tecla-return.
+       END PROGRAM estornarVenda.
+      *-------------------------------------------------------------
+      * Verifica se o cliente tem parcelas vencidas em aberto em
+      * vendas anteriores (Requisito 015), varrendo tfVenda a procura
+      * de vendas parceladas (tVenda-formapagto = "P") do CPF
+      * informado com alguma parcela "A" (aberta) cujo vencimento ja
+      * passou. retorna g-inadimplente ("S"/"N") e
+      * g-qtdparcelasvencidas.
+      * sCpf - o CPF do cliente
+      *-------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. verificaInadimplencia IS COMMON PROGRAM.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+         01 nDataAAAAMMDD PIC 9(8).
+         01 nIntHoje      PIC 9(7).
+         01 nIntVenc      PIC 9(7).
+         01 i             PIC 9(2).
+       LINKAGE SECTION.
+         01 sCpf PIC X(14).
+       PROCEDURE DIVISION USING sCpf.
+         move "N" to g-inadimplente
+         move ZEROS to g-qtdparcelasvencidas
+         call "retDataHora"
+         COMPUTE nDataAAAAMMDD =
+             (FUNCTION NUMVAL(g-retdatahora(7:4)) * 10000) +
+             (FUNCTION NUMVAL(g-retdatahora(4:2)) * 100) +
+              FUNCTION NUMVAL(g-retdatahora(1:2))
+         COMPUTE nIntHoje = FUNCTION INTEGER-OF-DATE(nDataAAAAMMDD)
+      *  reabre tfVenda para garantir a varredura desde o inicio do
+      *  arquivo, ja que o cursor sequencial e compartilhado com
+      *  relatorioVendas/estornarVenda e esta checagem roda a cada
+      *  venda, nao so uma vez por sessao
+         CLOSE tfVenda
+         OPEN INPUT tfVenda
+         READ tfVenda NEXT RECORD
+           AT END MOVE HIGH-VALUES TO regVenda
+         END-READ
+         PERFORM UNTIL regVenda = HIGH-VALUES
+           IF tVenda-cpf = sCpf AND tVenda-cancelada not = "S"
+              AND tVenda-formapagto = "P" THEN
+             PERFORM VARYING i FROM 1 BY 1
+                     UNTIL i > tVenda-qtdparcelas
+               IF tVenda-parcela-situacao(i) = "A" AND
+                  tVenda-parcela-vencimento(i) not = SPACES THEN
+                 COMPUTE nDataAAAAMMDD =
+                   (FUNCTION NUMVAL(
+                      tVenda-parcela-vencimento(i)(7:4)) * 10000) +
+                   (FUNCTION NUMVAL(
+                      tVenda-parcela-vencimento(i)(4:2)) * 100) +
+                    FUNCTION NUMVAL(
+                      tVenda-parcela-vencimento(i)(1:2))
+                 COMPUTE nIntVenc =
+                   FUNCTION INTEGER-OF-DATE(nDataAAAAMMDD)
+                 IF nIntVenc < nIntHoje THEN
+                   add 1 to g-qtdparcelasvencidas
+                   move "S" to g-inadimplente
+                 END-IF
+               END-IF
+             END-PERFORM
+           END-IF
+           READ tfVenda NEXT RECORD
+             AT END MOVE HIGH-VALUES TO regVenda
+           END-READ
+         END-PERFORM
+         CLOSE tfVenda
+         OPEN I-O tfVenda.
+       END PROGRAM verificaInadimplencia.
+      *-------------------------------------------------------------
+      * Relatorio Periodico de Vendas (Requisito 005): totaliza o
+      * faturamento e a quantidade de vendas num periodo, alem do
+      * titulo mais vendido e do cliente que mais comprou no periodo.
+      * Vendas canceladas (tVenda-cancelada = "S") sao ignoradas.
+      *-------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. relatorioVendas IS COMMON PROGRAM.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+         01 sRotulo         PIC X(255).
+         01 sDataIni        PIC X(19).
+         01 sDataFim        PIC X(19).
+         01 nDataAAAAMMDD   PIC 9(8).
+         01 nIntIni         PIC 9(7).
+         01 nIntFim         PIC 9(7).
+         01 nIntVenda       PIC 9(7).
+         01 nTotalVendas    PIC 9(7)     VALUE ZEROS.
+         01 nTotalFaturado  PIC 9(9)V99  VALUE ZEROS.
+         01 nPrecoVenda     PIC 9(7)V99.
+         01 i               PIC 9(5).
+         01 bAchouTb        PIC 9.
+         01 nMaiorQtd       PIC 9(5)     VALUE ZEROS.
+         01 nMaiorPos       PIC 9(5)     VALUE ZEROS.
+         01 nMaiorValorCpf  PIC 9(9)V99  VALUE ZEROS.
+         01 tb-isbn.
+           05 tb-isbn-item OCCURS 500 TIMES.
+              10 tb-isbn-cod PIC X(13) VALUE SPACES.
+              10 tb-isbn-qtd PIC 9(5)  VALUE ZEROS.
+         01 nQtdIsbn        PIC 9(5)     VALUE ZEROS.
+      *    tb-cpf-qtd acumula o total gasto (Requisito 005: "cliente
+      *    que mais comprou" e por valor gasto, nao por numero de
+      *    compras).
+         01 tb-cpf.
+           05 tb-cpf-item OCCURS 500 TIMES.
+              10 tb-cpf-cod PIC X(14)    VALUE SPACES.
+              10 tb-cpf-qtd PIC 9(9)V99  VALUE ZEROS.
+         01 nQtdCpf         PIC 9(5)     VALUE ZEROS.
+       PROCEDURE DIVISION.
+         move "Data inicial (dd/mm/aaaa): " to sRotulo
+         call "validaDataHora" using sRotulo, sDataIni, g-true
+         move g-validaDataHora to sDataIni
+         move "Data final (dd/mm/aaaa)..: " to sRotulo
+         call "validaDataHora" using sRotulo, sDataFim, g-true
+         move g-validaDataHora to sDataFim
+
+         COMPUTE nDataAAAAMMDD =
+             (FUNCTION NUMVAL(sDataIni(7:4)) * 10000) +
+             (FUNCTION NUMVAL(sDataIni(4:2)) * 100) +
+              FUNCTION NUMVAL(sDataIni(1:2))
+         COMPUTE nIntIni = FUNCTION INTEGER-OF-DATE(nDataAAAAMMDD)
+         COMPUTE nDataAAAAMMDD =
+             (FUNCTION NUMVAL(sDataFim(7:4)) * 10000) +
+             (FUNCTION NUMVAL(sDataFim(4:2)) * 100) +
+              FUNCTION NUMVAL(sDataFim(1:2))
+         COMPUTE nIntFim = FUNCTION INTEGER-OF-DATE(nDataAAAAMMDD)
+
+         move ZEROS to nTotalVendas, nTotalFaturado
+         move ZEROS to nQtdIsbn, nQtdCpf
+
+      *  reabre tfVenda para garantir a varredura desde o inicio do
+      *  arquivo, ja que o cursor sequencial e compartilhado com
+      *  estornarVenda/verificaInadimplencia (mesma tecnica usada em
+      *  verificaInadimplencia)
+         CLOSE tfVenda
+         OPEN INPUT tfVenda
+         READ tfVenda NEXT RECORD
+           AT END MOVE HIGH-VALUES TO regVenda
+         END-READ
+         PERFORM UNTIL regVenda = HIGH-VALUES
+           IF tVenda-cancelada not = "S" THEN
+             COMPUTE nDataAAAAMMDD =
+                 (FUNCTION NUMVAL(tVenda-dthrvenda(7:4)) * 10000) +
+                 (FUNCTION NUMVAL(tVenda-dthrvenda(4:2)) * 100) +
+                  FUNCTION NUMVAL(tVenda-dthrvenda(1:2))
+             COMPUTE nIntVenda = FUNCTION INTEGER-OF-DATE(nDataAAAAMMDD)
+             IF (nIntVenda >= nIntIni) AND (nIntVenda <= nIntFim) THEN
+               ADD 1 TO nTotalVendas
+               move FUNCTION NUMVAL(tVenda-precovenda) to nPrecoVenda
+               ADD nPrecoVenda TO nTotalFaturado
+
+               move g-false to bAchouTb
+               PERFORM VARYING i FROM 1 BY 1 UNTIL i > nQtdIsbn
+                 IF tb-isbn-cod(i) = tVenda-isbn THEN
+                   ADD 1 TO tb-isbn-qtd(i)
+                   move g-true to bAchouTb
+                 END-IF
+               END-PERFORM
+               IF bAchouTb = g-false AND nQtdIsbn < 500 THEN
+                 ADD 1 TO nQtdIsbn
+                 move tVenda-isbn to tb-isbn-cod(nQtdIsbn)
+                 move 1 to tb-isbn-qtd(nQtdIsbn)
+               END-IF
+
+               move g-false to bAchouTb
+               PERFORM VARYING i FROM 1 BY 1 UNTIL i > nQtdCpf
+                 IF tb-cpf-cod(i) = tVenda-cpf THEN
+                   ADD nPrecoVenda TO tb-cpf-qtd(i)
+                   move g-true to bAchouTb
+                 END-IF
+               END-PERFORM
+               IF bAchouTb = g-false AND nQtdCpf < 500 THEN
+                 ADD 1 TO nQtdCpf
+                 move tVenda-cpf to tb-cpf-cod(nQtdCpf)
+                 move nPrecoVenda to tb-cpf-qtd(nQtdCpf)
+               END-IF
+             END-IF
+           END-IF
+           READ tfVenda NEXT RECORD
+             AT END MOVE HIGH-VALUES TO regVenda
+           END-READ
+         END-PERFORM
+
+         DISPLAY " "
+         DISPLAY "-- Relatorio de Vendas: " sDataIni(1:10)
+                 " a " sDataFim(1:10) " --"
+         DISPLAY "Total de vendas.....: " nTotalVendas
+         DISPLAY "Total faturado......: " nTotalFaturado
+
+         move ZEROS to nMaiorQtd, nMaiorPos
+         PERFORM VARYING i FROM 1 BY 1 UNTIL i > nQtdIsbn
+           IF tb-isbn-qtd(i) > nMaiorQtd THEN
+             move tb-isbn-qtd(i) to nMaiorQtd
+             move i to nMaiorPos
+           END-IF
+         END-PERFORM
+         IF nMaiorPos > 0 THEN
+           DISPLAY "Titulo mais vendido.: " tb-isbn-cod(nMaiorPos)
+                   " (" nMaiorQtd " unid.)"
+         ELSE
+           DISPLAY "Nenhuma venda no periodo informado."
+         END-IF
+
+         move ZEROS to nMaiorValorCpf, nMaiorPos
+         PERFORM VARYING i FROM 1 BY 1 UNTIL i > nQtdCpf
+           IF tb-cpf-qtd(i) > nMaiorValorCpf THEN
+             move tb-cpf-qtd(i) to nMaiorValorCpf
+             move i to nMaiorPos
+           END-IF
+         END-PERFORM
+         IF nMaiorPos > 0 THEN
+           DISPLAY "Cliente que mais comprou: " tb-cpf-cod(nMaiorPos)
+                   " (R$ " nMaiorValorCpf " gastos)"
+         END-IF
+         CLOSE tfVenda
+         OPEN I-O tfVenda
+         ACCEPT g-tecla-return.
+       END PROGRAM relatorioVendas.
 
        END PROGRAM Livrus.
